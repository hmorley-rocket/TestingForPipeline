@@ -0,0 +1,230 @@
+000100*----------------------------------------------------------------
+000110* REORDRPT
+000120*
+000130* Nightly batch job: reads items.json and prints a report, sorted
+000140* by ascending stock, of every item below the reorder threshold -
+000150* so purchasing can run this unattended instead of paging through
+000160* the interactive menu's [D]isplay all records.
+000170*----------------------------------------------------------------
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. REORDRPT.
+000200 AUTHOR. STORE-SYSTEMS-GROUP.
+000210 INSTALLATION. RETAIL-OPERATIONS.
+000220 DATE-WRITTEN. 2026-08-09.
+000230 DATE-COMPILED.
+000240*----------------------------------------------------------------
+000250* MODIFICATION HISTORY
+000260*
+000270*  DATE       INIT  DESCRIPTION
+000280*  ---------- ----  -----------------------------------------
+000290*  2026-08-09 dlm   Initial version - nightly low-stock reorder
+000300*                   report, sorted by ascending stock.
+000310*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350           SELECT ITEMS-JSON-FILE ASSIGN TO ITM-JSON-DSN
+000360               ORGANIZATION IS SEQUENTIAL
+000370               FILE STATUS IS ITM-JSON-STATUS.
+000380
+000390           SELECT REORDER-REPORT-FILE ASSIGN TO ITM-REORDER-DSN
+000400               ORGANIZATION IS SEQUENTIAL
+000410               FILE STATUS IS ITM-REPORT-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450       COPY ITEMJSNF.
+000460
+000470 FD  REORDER-REPORT-FILE.
+000480 01  ITM-REPORT-RECORD.
+000490           05  ITM-RPT-NAME               PIC X(32).
+000500           05  FILLER                     PIC X(02) VALUE SPACES.
+000510           05  ITM-RPT-STOCK              PIC ZZZZ9.
+000520           05  FILLER                     PIC X(02) VALUE SPACES.
+000530           05  ITM-RPT-PRICE              PIC ZZZZZ9.99.
+000540           05  FILLER                     PIC X(02) VALUE SPACES.
+000550           05  ITM-RPT-AVAIL              PIC X(03).
+000560
+000570 WORKING-STORAGE SECTION.
+000580       COPY ITEMFN.
+000590       COPY ITEMTAB.
+000600
+000610 01  ITM-JSON-STATUS            PIC X(02).
+000620 01  ITM-REPORT-STATUS          PIC X(02).
+000630 01  ITM-REORDER-THRESHOLD      BINARY-SHORT VALUE 10.
+000640 01  ITM-I                      BINARY-SHORT.
+000650 01  ITM-J                      BINARY-SHORT.
+000660 01  ITM-LOW-STOCK-COUNT        BINARY-SHORT VALUE 0.
+000670
+000680 01  ITM-HOLD-ITEM.
+000690           05  ITM-HOLD-NAME              PIC X(32).
+000700           05  ITM-HOLD-SKU               PIC X(14).
+000710           05  ITM-HOLD-DESC              PIC X(128).
+000720           05  ITM-HOLD-PRICE             PIC 9(05)V99.
+000730           05  ITM-HOLD-STOCK             BINARY-SHORT.
+000740           05  ITM-HOLD-AVAIL             PIC X(01).
+000750
+000760 PROCEDURE DIVISION.
+000770
+000780*----------------------------------------------------------------
+000790* 0000-MAINLINE
+000800*----------------------------------------------------------------
+000810 0000-MAINLINE.
+000820           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000830           PERFORM 2000-SORT-ITEMS-BY-STOCK THRU 2000-EXIT
+000840           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+000850           GOBACK
+000860           .
+000870 0000-EXIT.
+000880           EXIT.
+000890
+000900*----------------------------------------------------------------
+000910* 1000-INITIALIZE
+000920*
+000930* Loads the current catalog out of items.json using the same
+000940* JSON PARSE logic the interactive program seeds itself from.
+000950*----------------------------------------------------------------
+000960 1000-INITIALIZE.
+000970           MOVE 0 TO ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+000980           OPEN INPUT ITEMS-JSON-FILE
+000990           IF ITM-JSON-STATUS NOT = "00"
+001000               DISPLAY "Unable to open items.json - no report"
+001010               GO TO 1000-EXIT
+001020           END-IF
+001030
+001040           INITIALIZE ITM-JSON-STR
+001050           READ ITEMS-JSON-FILE
+001060           IF ITM-JSON-STATUS NOT = "00"
+001070               CLOSE ITEMS-JSON-FILE
+001080               GO TO 1000-EXIT
+001090           END-IF
+001100
+001110           PERFORM 8600-JSON-PARSE-ITEMS THRU 8600-EXIT
+001120           CLOSE ITEMS-JSON-FILE
+001130
+001140           IF NOT ITM-JSON-OK
+001150               DISPLAY "items.json is unreadable - no report"
+001160               MOVE 0 TO ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+001170           END-IF
+001180           .
+001190 1000-EXIT.
+001200           EXIT.
+001210
+001220*----------------------------------------------------------------
+001230* 2000-SORT-ITEMS-BY-STOCK
+001240*
+001250* Simple ascending bubble sort on stock - the catalog is small
+001260* enough that a full SORT utility run would be overkill.
+001270*----------------------------------------------------------------
+001280 2000-SORT-ITEMS-BY-STOCK.
+001290           PERFORM 2100-SORT-PASS THRU 2100-EXIT
+001300               VARYING ITM-I FROM 1 BY 1
+001310               UNTIL ITM-I >
+001320                   ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION - 1
+001330           .
+001340 2000-EXIT.
+001350           EXIT.
+001360
+001370 2100-SORT-PASS.
+001380           PERFORM 2110-COMPARE-AND-SWAP THRU 2110-EXIT
+001390               VARYING ITM-J FROM 1 BY 1
+001400               UNTIL ITM-J >
+001410                   ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+001420                       - ITM-I
+001430           .
+001440 2100-EXIT.
+001450           EXIT.
+001460
+001470 2110-COMPARE-AND-SWAP.
+001480           IF ITM-STOCK OF ITM-ITEMS(ITM-J) >
+001490                   ITM-STOCK OF ITM-ITEMS(ITM-J + 1)
+001500               MOVE ITM-NAME OF ITM-ITEMS(ITM-J) TO ITM-HOLD-NAME
+001510               MOVE ITM-SKU OF ITM-ITEMS(ITM-J) TO ITM-HOLD-SKU
+001520               MOVE ITM-DESC OF ITM-ITEMS(ITM-J) TO ITM-HOLD-DESC
+001530               MOVE ITM-PRICE OF ITM-ITEMS(ITM-J) TO
+001540                   ITM-HOLD-PRICE
+001550               MOVE ITM-STOCK OF ITM-ITEMS(ITM-J) TO
+001560                   ITM-HOLD-STOCK
+001570               MOVE ITM-AVAIL OF ITM-ITEMS(ITM-J) TO
+001580                   ITM-HOLD-AVAIL
+001590
+001600               MOVE ITM-NAME OF ITM-ITEMS(ITM-J + 1) TO
+001610                   ITM-NAME OF ITM-ITEMS(ITM-J)
+001620               MOVE ITM-SKU OF ITM-ITEMS(ITM-J + 1) TO
+001630                   ITM-SKU OF ITM-ITEMS(ITM-J)
+001640               MOVE ITM-DESC OF ITM-ITEMS(ITM-J + 1) TO
+001650                   ITM-DESC OF ITM-ITEMS(ITM-J)
+001660               MOVE ITM-PRICE OF ITM-ITEMS(ITM-J + 1) TO
+001670                   ITM-PRICE OF ITM-ITEMS(ITM-J)
+001680               MOVE ITM-STOCK OF ITM-ITEMS(ITM-J + 1) TO
+001690                   ITM-STOCK OF ITM-ITEMS(ITM-J)
+001700               MOVE ITM-AVAIL OF ITM-ITEMS(ITM-J + 1) TO
+001710                   ITM-AVAIL OF ITM-ITEMS(ITM-J)
+001720
+001730               MOVE ITM-HOLD-NAME TO
+001740                   ITM-NAME OF ITM-ITEMS(ITM-J + 1)
+001750               MOVE ITM-HOLD-SKU TO
+001760                   ITM-SKU OF ITM-ITEMS(ITM-J + 1)
+001770               MOVE ITM-HOLD-DESC TO
+001780                   ITM-DESC OF ITM-ITEMS(ITM-J + 1)
+001790               MOVE ITM-HOLD-PRICE TO
+001800                   ITM-PRICE OF ITM-ITEMS(ITM-J + 1)
+001810               MOVE ITM-HOLD-STOCK TO
+001820                   ITM-STOCK OF ITM-ITEMS(ITM-J + 1)
+001830               MOVE ITM-HOLD-AVAIL TO
+001840                   ITM-AVAIL OF ITM-ITEMS(ITM-J + 1)
+001850           END-IF
+001860           .
+001870 2110-EXIT.
+001880           EXIT.
+001890
+001900       COPY ITEMJSNP.
+001910
+001920*----------------------------------------------------------------
+001930* 3000-WRITE-REPORT
+001940*----------------------------------------------------------------
+001950 3000-WRITE-REPORT.
+001960           OPEN OUTPUT REORDER-REPORT-FILE
+001970           MOVE "ITEMS BELOW REORDER THRESHOLD" TO
+001980               ITM-REPORT-RECORD
+001990           WRITE ITM-REPORT-RECORD
+002000           MOVE SPACES TO ITM-REPORT-RECORD
+002010           WRITE ITM-REPORT-RECORD
+002020           MOVE "NAME                              STOCK   PRICE"
+002030               TO ITM-REPORT-RECORD
+002040           WRITE ITM-REPORT-RECORD
+002050
+002060           PERFORM 3100-WRITE-ONE-LINE THRU 3100-EXIT
+002070               VARYING ITM-I FROM 1 BY 1
+002080               UNTIL ITM-I >
+002090                   ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+002100
+002110           IF ITM-LOW-STOCK-COUNT = 0
+002120               MOVE "No items are below the reorder threshold"
+002130                   TO ITM-REPORT-RECORD
+002140               WRITE ITM-REPORT-RECORD
+002150           END-IF
+002160
+002170           CLOSE REORDER-REPORT-FILE
+002180           .
+002190 3000-EXIT.
+002200           EXIT.
+002210
+002220 3100-WRITE-ONE-LINE.
+002230           IF ITM-STOCK OF ITM-ITEMS(ITM-I) <
+002240                   ITM-REORDER-THRESHOLD
+002250               MOVE SPACES TO ITM-REPORT-RECORD
+002260               MOVE ITM-NAME OF ITM-ITEMS(ITM-I) TO ITM-RPT-NAME
+002270               MOVE ITM-STOCK OF ITM-ITEMS(ITM-I) TO ITM-RPT-STOCK
+002280               MOVE ITM-PRICE OF ITM-ITEMS(ITM-I) TO ITM-RPT-PRICE
+002290               IF ITM-FOR-SALE OF ITM-ITEMS(ITM-I)
+002300                   MOVE "YES" TO ITM-RPT-AVAIL
+002310               ELSE
+002320                   MOVE "NO" TO ITM-RPT-AVAIL
+002330               END-IF
+002340               WRITE ITM-REPORT-RECORD
+002350               ADD 1 TO ITM-LOW-STOCK-COUNT
+002360           END-IF
+002370           .
+002380 3100-EXIT.
+002390           EXIT.
