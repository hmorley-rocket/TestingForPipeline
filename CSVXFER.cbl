@@ -0,0 +1,530 @@
+000100*----------------------------------------------------------------
+000110* CSVXFER
+000120*
+000130* Batch bulk transfer between the indexed item catalog and a
+000140* flat CSV file (items.csv) - import loads/updates the catalog
+000150* from a CSV drop, export writes the current catalog back out to
+000160* CSV for a buyer or vendor to work with in a spreadsheet.
+000170*----------------------------------------------------------------
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. CSVXFER.
+000200 AUTHOR. STORE-SYSTEMS-GROUP.
+000210 INSTALLATION. RETAIL-OPERATIONS.
+000220 DATE-WRITTEN. 2026-08-09.
+000230 DATE-COMPILED.
+000240*----------------------------------------------------------------
+000250* MODIFICATION HISTORY
+000260*
+000270*  DATE       INIT  DESCRIPTION
+000280*  ---------- ----  -----------------------------------------
+000290*  2026-08-09 dlm   Initial version - CSV bulk import/export
+000300*                   for the item catalog.
+000310*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350           SELECT ITEMS-FILE ASSIGN TO ITM-ITEMS-DSN
+000360               ORGANIZATION IS INDEXED
+000370               ACCESS MODE IS DYNAMIC
+000380               RECORD KEY IS ITM-NAME OF ITM-ITEM-RECORD
+000390               ALTERNATE RECORD KEY IS ITM-SKU OF ITM-ITEM-RECORD
+000400                   WITH DUPLICATES
+000410               FILE STATUS IS ITM-ITEMS-STATUS.
+000420
+000430           SELECT ITEMS-CSV-FILE ASSIGN TO ITM-CSV-DSN
+000440               ORGANIZATION IS SEQUENTIAL
+000450               FILE STATUS IS ITM-CSV-STATUS.
+000460
+000470           SELECT ITEMS-JSON-FILE ASSIGN TO ITM-JSON-DSN
+000480               ORGANIZATION IS SEQUENTIAL
+000490               FILE STATUS IS ITM-JSON-STATUS.
+000500
+000510           SELECT AUDIT-FILE ASSIGN TO ITM-AUDIT-DSN
+000520               ORGANIZATION IS SEQUENTIAL
+000530               FILE STATUS IS ITM-AUDIT-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570       COPY ITEMJSNF.
+000580
+000590 FD  ITEMS-FILE.
+000600       COPY ITEMREC.
+000610
+000620 FD  ITEMS-CSV-FILE.
+000630 01  ITM-CSV-RECORD             PIC X(200).
+000640
+000650 FD  AUDIT-FILE.
+000660       COPY ITEMAUD.
+000670
+000680 WORKING-STORAGE SECTION.
+000690       COPY ITEMFN.
+000700       COPY ITEMTAB.
+000710
+000720 01  ITM-ITEMS-STATUS           PIC X(02).
+000730 01  ITM-CSV-STATUS             PIC X(02).
+000740 01  ITM-JSON-STATUS            PIC X(02).
+000750 01  ITM-AUDIT-STATUS           PIC X(02).
+000760 01  ITM-JSON-COUNT             BINARY-SHORT.
+000770 01  ITM-I                      BINARY-SHORT.
+000780
+000790 01  ITM-EOF-FLAG               PIC X(01) VALUE 'N'.
+000800           88  ITM-EOF                VALUE 'Y'.
+000810
+000820 01  ITM-FOUND-FLAG             PIC X(01) VALUE 'N'.
+000830           88  ITEM-FOUND             VALUE 'Y'.
+000840
+000850 01  ITM-MODE-OPTION            PIC X(01).
+000860           88  ITM-MODE-IMPORT        VALUES 'I', 'i'.
+000870           88  ITM-MODE-EXPORT        VALUES 'E', 'e'.
+000880
+000890 01  ITM-IMPORT-COUNT           BINARY-SHORT VALUE 0.
+000900 01  ITM-EXPORT-COUNT           BINARY-SHORT VALUE 0.
+000910
+000920 01  ITM-CSV-PRICE-TEXT         PIC X(12).
+000930 01  ITM-CSV-STOCK-TEXT         PIC X(08).
+000940 01  ITM-CSV-AVAIL-TEXT         PIC X(04).
+000950 01  ITM-CSV-PRICE-DISP         PIC ZZZZZ9.99.
+000960 01  ITM-CSV-STOCK-DISP         PIC ZZZZ9.
+000970 01  ITM-CSV-PRICE-CHK          PIC S9(07)V99.
+000980 01  ITM-CSV-STOCK-CHK          PIC S9(07).
+000990
+001000 01  ITM-CSV-VALID-FLAG         PIC X(01).
+001010           88  ITM-CSV-VALID          VALUE 'Y'.
+001020
+001030 01  ITM-SKU-DUP-FLAG           PIC X(01).
+001040           88  ITM-SKU-IS-DUP         VALUE 'Y'.
+001050 01  ITM-CSV-DUP-NAME-HOLD      PIC X(32).
+001060
+001070 01  ITM-IMPORT-HOLD.
+001080           05  ITM-IMPORT-SKU         PIC X(14).
+001090           05  ITM-IMPORT-DESC        PIC X(128).
+001100           05  ITM-IMPORT-PRICE       PIC 9(05)V99.
+001110           05  ITM-IMPORT-STOCK       BINARY-SHORT.
+001120           05  ITM-IMPORT-AVAIL       PIC X(01).
+001130 01  ITM-IMPORT-OLD-DESC        PIC X(128).
+001140
+001150 PROCEDURE DIVISION.
+001160
+001170*----------------------------------------------------------------
+001180* 0000-MAINLINE
+001190*----------------------------------------------------------------
+001200 0000-MAINLINE.
+001210           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001220           PERFORM 1100-PROMPT-MODE THRU 1100-EXIT
+001230
+001240           EVALUATE TRUE
+001250               WHEN ITM-MODE-IMPORT
+001260                   PERFORM 2000-IMPORT-CSV THRU 2000-EXIT
+001270               WHEN ITM-MODE-EXPORT
+001280                   PERFORM 3000-EXPORT-CSV THRU 3000-EXIT
+001290               WHEN OTHER
+001300                   DISPLAY "Invalid mode - nothing done"
+001310           END-EVALUATE
+001320
+001330           PERFORM 9000-CLOSE-AND-EXIT THRU 9000-EXIT
+001340           GOBACK
+001350           .
+001360 0000-EXIT.
+001370           EXIT.
+001380
+001390*----------------------------------------------------------------
+001400* 1000-INITIALIZE
+001410*
+001420* Opens the indexed catalog and audit trail, creating either on
+001430* first run the same way the interactive program does.
+001440*----------------------------------------------------------------
+001450 1000-INITIALIZE.
+001460           OPEN I-O ITEMS-FILE
+001470           IF ITM-ITEMS-STATUS = "35"
+001480               OPEN OUTPUT ITEMS-FILE
+001490               CLOSE ITEMS-FILE
+001500               OPEN I-O ITEMS-FILE
+001510           END-IF
+001520
+001530           OPEN EXTEND AUDIT-FILE
+001540           IF ITM-AUDIT-STATUS = "35"
+001550               OPEN OUTPUT AUDIT-FILE
+001560               CLOSE AUDIT-FILE
+001570               OPEN EXTEND AUDIT-FILE
+001580           END-IF
+001590           .
+001600 1000-EXIT.
+001610           EXIT.
+001620
+001630 1100-PROMPT-MODE.
+001640           DISPLAY "CSV transfer - [I]mport or [E]xport: "
+001650               NO ADVANCING
+001660           ACCEPT ITM-MODE-OPTION
+001670           .
+001680 1100-EXIT.
+001690           EXIT.
+001700
+001710*----------------------------------------------------------------
+001720* 2000-IMPORT-CSV
+001730*
+001740* Reads items.csv (header line, then one item per line) and
+001750* writes a new catalog entry or rewrites an existing one for
+001760* every data line, autosaving items.json once at the end.
+001770*----------------------------------------------------------------
+001780 2000-IMPORT-CSV.
+001790           OPEN INPUT ITEMS-CSV-FILE
+001800           IF ITM-CSV-STATUS NOT = "00"
+001810               DISPLAY "Unable to open items.csv - import skipped"
+001820               GO TO 2000-EXIT
+001830           END-IF
+001840
+001850           MOVE 'N' TO ITM-EOF-FLAG
+001860           READ ITEMS-CSV-FILE
+001870               AT END
+001880                   MOVE 'Y' TO ITM-EOF-FLAG
+001890           END-READ
+001900
+001910           IF NOT ITM-EOF
+001920               READ ITEMS-CSV-FILE
+001930                   AT END
+001940                       MOVE 'Y' TO ITM-EOF-FLAG
+001950               END-READ
+001960           END-IF
+001970
+001980           PERFORM 2100-IMPORT-NEXT-LINE THRU 2100-EXIT
+001990               UNTIL ITM-EOF
+002000
+002010           CLOSE ITEMS-CSV-FILE
+002020           IF ITM-IMPORT-COUNT > 0
+002030               PERFORM 8000-WRITE-JSON-FILE THRU 8000-EXIT
+002040           END-IF
+002050           DISPLAY ITM-IMPORT-COUNT " item(s) imported"
+002060           .
+002070 2000-EXIT.
+002080           EXIT.
+002090
+002100 2100-IMPORT-NEXT-LINE.
+002110           PERFORM 2200-PARSE-CSV-LINE THRU 2200-EXIT
+002120           IF ITM-CSV-VALID
+002130               PERFORM 2300-STORE-IMPORTED-ITEM THRU 2300-EXIT
+002140           ELSE
+002150               DISPLAY "Skipping invalid CSV line: "
+002160                   FUNCTION TRIM(ITM-CSV-RECORD)
+002170           END-IF
+002180
+002190           READ ITEMS-CSV-FILE
+002200               AT END
+002210                   MOVE 'Y' TO ITM-EOF-FLAG
+002220           END-READ
+002230           .
+002240 2100-EXIT.
+002250           EXIT.
+002260
+002270*----------------------------------------------------------------
+002280* 2200-PARSE-CSV-LINE
+002290*
+002300* NAME,SKU,DESC,PRICE,STOCK,AVAIL - the same field order and
+002310* column headings 3200-WRITE-CSV-LINE exports, so an exported
+002320* file can be edited and re-imported unchanged.  Sets ITM-CSV-
+002330* VALID-FLAG 'N' and leaves the caller to skip the line if the
+002340* price or stock column is not a sane number.
+002350*----------------------------------------------------------------
+002360 2200-PARSE-CSV-LINE.
+002370           MOVE 'Y' TO ITM-CSV-VALID-FLAG
+002380           UNSTRING ITM-CSV-RECORD DELIMITED BY ","
+002390               INTO ITM-NAME OF ITM-ITEM-RECORD
+002400                    ITM-IMPORT-SKU
+002410                    ITM-IMPORT-DESC
+002420                    ITM-CSV-PRICE-TEXT
+002430                    ITM-CSV-STOCK-TEXT
+002440                    ITM-CSV-AVAIL-TEXT
+002450           END-UNSTRING
+002460
+002470           IF FUNCTION TEST-NUMVAL(ITM-CSV-PRICE-TEXT) NOT = 0
+002480               MOVE 'N' TO ITM-CSV-VALID-FLAG
+002490               GO TO 2200-EXIT
+002500           END-IF
+002510           MOVE FUNCTION NUMVAL(ITM-CSV-PRICE-TEXT) TO
+002520               ITM-CSV-PRICE-CHK
+002530           IF ITM-CSV-PRICE-CHK < 0 OR
+002540                   ITM-CSV-PRICE-CHK > 99999.99
+002550               MOVE 'N' TO ITM-CSV-VALID-FLAG
+002560               GO TO 2200-EXIT
+002570           END-IF
+002580           MOVE ITM-CSV-PRICE-CHK TO ITM-IMPORT-PRICE
+002590
+002600           IF FUNCTION TEST-NUMVAL(ITM-CSV-STOCK-TEXT) NOT = 0
+002610               MOVE 'N' TO ITM-CSV-VALID-FLAG
+002620               GO TO 2200-EXIT
+002630           END-IF
+002640           MOVE FUNCTION NUMVAL(ITM-CSV-STOCK-TEXT) TO
+002650               ITM-CSV-STOCK-CHK
+002660           IF ITM-CSV-STOCK-CHK < 0
+002670               MOVE 'N' TO ITM-CSV-VALID-FLAG
+002680               GO TO 2200-EXIT
+002690           END-IF
+002700           MOVE ITM-CSV-STOCK-CHK TO ITM-IMPORT-STOCK
+002710
+002720           MOVE ITM-CSV-AVAIL-TEXT(1:1) TO ITM-IMPORT-AVAIL
+002730           .
+002740 2200-EXIT.
+002750           EXIT.
+002760
+002770*----------------------------------------------------------------
+002780* 2250-CHECK-IMPORT-SKU-DUPLICATE
+002790*
+002800* Same collision check add-record/edit-record use
+002810* (3050-CHECK-SKU-DUPLICATE/4150-CHECK-EDIT-SKU-DUPLICATE in
+002820* GenerateParseDemo.cbl), ported here so a vendor CSV can't slip
+002830* a non-blank SKU that already belongs to a different item past
+002840* the ALTERNATE RECORD KEY's WITH DUPLICATES clause.  The keyed
+002850* READ below overwrites ITM-ITEM-RECORD, so the caller's own
+002860* by-name key (already sitting in ITM-NAME OF ITM-ITEM-RECORD
+002870* from 2200-PARSE-CSV-LINE's UNSTRING) is saved and put back
+002880* afterward.
+002890*----------------------------------------------------------------
+002900 2250-CHECK-IMPORT-SKU-DUPLICATE.
+002910           MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+002920               ITM-CSV-DUP-NAME-HOLD
+002930           MOVE ITM-IMPORT-SKU TO ITM-SKU OF ITM-ITEM-RECORD
+002940           READ ITEMS-FILE KEY IS ITM-SKU OF ITM-ITEM-RECORD
+002950               INVALID KEY
+002960                   CONTINUE
+002970               NOT INVALID KEY
+002980                   IF ITM-NAME OF ITM-ITEM-RECORD NOT =
+002990                           ITM-CSV-DUP-NAME-HOLD
+003000                       MOVE 'Y' TO ITM-SKU-DUP-FLAG
+003010                   END-IF
+003020           END-READ
+003030           MOVE ITM-CSV-DUP-NAME-HOLD TO
+003040               ITM-NAME OF ITM-ITEM-RECORD
+003050           .
+003060 2250-EXIT.
+003070           EXIT.
+003080
+003090 2300-STORE-IMPORTED-ITEM.
+003100           MOVE 'N' TO ITM-SKU-DUP-FLAG
+003110           IF ITM-IMPORT-SKU NOT = SPACES
+003120               PERFORM 2250-CHECK-IMPORT-SKU-DUPLICATE
+003130                   THRU 2250-EXIT
+003140           END-IF
+003150           IF ITM-SKU-IS-DUP
+003160               DISPLAY "Skipping CSV line - SKU already "
+003170                   "assigned to another item: "
+003180                   FUNCTION TRIM(ITM-IMPORT-SKU)
+003190               GO TO 2300-EXIT
+003200           END-IF
+003210
+003220           MOVE 'N' TO ITM-FOUND-FLAG
+003230           MOVE SPACES TO ITM-IMPORT-OLD-DESC
+003240           READ ITEMS-FILE
+003250               INVALID KEY
+003260                   CONTINUE
+003270               NOT INVALID KEY
+003280                   MOVE 'Y' TO ITM-FOUND-FLAG
+003290                   MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+003300                       ITM-IMPORT-OLD-DESC
+003310           END-READ
+003320
+003330           MOVE ITM-IMPORT-SKU TO ITM-SKU OF ITM-ITEM-RECORD
+003340           MOVE ITM-IMPORT-DESC TO ITM-DESC OF ITM-ITEM-RECORD
+003350           MOVE ITM-IMPORT-PRICE TO ITM-PRICE OF ITM-ITEM-RECORD
+003360           MOVE ITM-IMPORT-STOCK TO ITM-STOCK OF ITM-ITEM-RECORD
+003370           MOVE ITM-IMPORT-AVAIL TO ITM-AVAIL OF ITM-ITEM-RECORD
+003380
+003390           IF ITEM-FOUND
+003400               REWRITE ITM-ITEM-RECORD
+003410                   INVALID KEY
+003420                       DISPLAY "Unable to update item from CSV"
+003430                   NOT INVALID KEY
+003440                       MOVE "IMPORT" TO ITM-AUD-OPERATION
+003450                       MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+003460                           ITM-AUD-NAME
+003470                       MOVE ITM-IMPORT-OLD-DESC TO
+003480                           ITM-AUD-OLD-VALUE
+003490                       MOVE ITM-IMPORT-DESC TO ITM-AUD-NEW-VALUE
+003500                       PERFORM 7000-WRITE-AUDIT-RECORD
+003510                           THRU 7000-EXIT
+003520                       ADD 1 TO ITM-IMPORT-COUNT
+003530               END-REWRITE
+003540           ELSE
+003550               WRITE ITM-ITEM-RECORD
+003560                   INVALID KEY
+003570                       DISPLAY "Unable to add item from CSV"
+003580                   NOT INVALID KEY
+003590                       MOVE "IMPORT" TO ITM-AUD-OPERATION
+003600                       MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+003610                           ITM-AUD-NAME
+003620                       MOVE SPACES TO ITM-AUD-OLD-VALUE
+003630                       MOVE "ADDED FROM CSV IMPORT" TO
+003640                           ITM-AUD-NEW-VALUE
+003650                       PERFORM 7000-WRITE-AUDIT-RECORD
+003660                           THRU 7000-EXIT
+003670                       ADD 1 TO ITM-IMPORT-COUNT
+003680               END-WRITE
+003690           END-IF
+003700           .
+003710 2300-EXIT.
+003720           EXIT.
+003730
+003740*----------------------------------------------------------------
+003750* 3000-EXPORT-CSV
+003760*
+003770* Walks the indexed catalog in key order and writes it out as a
+003780* header line plus one CSV line per item.
+003790*----------------------------------------------------------------
+003800 3000-EXPORT-CSV.
+003810           OPEN OUTPUT ITEMS-CSV-FILE
+003820           MOVE "NAME,SKU,DESC,PRICE,STOCK,AVAIL" TO
+003830               ITM-CSV-RECORD
+003840           WRITE ITM-CSV-RECORD
+003850
+003860           MOVE LOW-VALUES TO ITM-NAME OF ITM-ITEM-RECORD
+003870           START ITEMS-FILE KEY IS NOT LESS THAN
+003880                   ITM-NAME OF ITM-ITEM-RECORD
+003890               INVALID KEY
+003900                   DISPLAY "No items on file"
+003910           END-START
+003920
+003930           IF ITM-ITEMS-STATUS = "00"
+003940               MOVE 'N' TO ITM-EOF-FLAG
+003950               PERFORM 3100-EXPORT-NEXT-ITEM THRU 3100-EXIT
+003960                   UNTIL ITM-EOF
+003970           END-IF
+003980
+003990           CLOSE ITEMS-CSV-FILE
+004000           DISPLAY ITM-EXPORT-COUNT " item(s) exported"
+004010           .
+004020 3000-EXIT.
+004030           EXIT.
+004040
+004050 3100-EXPORT-NEXT-ITEM.
+004060           READ ITEMS-FILE NEXT RECORD
+004070               AT END
+004080                   MOVE 'Y' TO ITM-EOF-FLAG
+004090               NOT AT END
+004100                   PERFORM 3200-WRITE-CSV-LINE THRU 3200-EXIT
+004110           END-READ
+004120           .
+004130 3100-EXIT.
+004140           EXIT.
+004150
+004160 3200-WRITE-CSV-LINE.
+004170           MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+004180               ITM-CSV-PRICE-DISP
+004190           MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+004200               ITM-CSV-STOCK-DISP
+004210           STRING
+004220               FUNCTION TRIM(ITM-NAME OF ITM-ITEM-RECORD)
+004230                   DELIMITED BY SIZE
+004240               "," DELIMITED BY SIZE
+004250               FUNCTION TRIM(ITM-SKU OF ITM-ITEM-RECORD)
+004260                   DELIMITED BY SIZE
+004270               "," DELIMITED BY SIZE
+004280               FUNCTION TRIM(ITM-DESC OF ITM-ITEM-RECORD)
+004290                   DELIMITED BY SIZE
+004300               "," DELIMITED BY SIZE
+004310               FUNCTION TRIM(ITM-CSV-PRICE-DISP)
+004320                   DELIMITED BY SIZE
+004330               "," DELIMITED BY SIZE
+004340               FUNCTION TRIM(ITM-CSV-STOCK-DISP)
+004350                   DELIMITED BY SIZE
+004360               "," DELIMITED BY SIZE
+004370               ITM-AVAIL OF ITM-ITEM-RECORD DELIMITED BY SIZE
+004380               INTO ITM-CSV-RECORD
+004390           END-STRING
+004400           WRITE ITM-CSV-RECORD
+004410           ADD 1 TO ITM-EXPORT-COUNT
+004420           .
+004430 3200-EXIT.
+004440           EXIT.
+004450
+004460*----------------------------------------------------------------
+004470* 7000-WRITE-AUDIT-RECORD
+004480*
+004490* Stamps the current date/time onto the audit record the caller
+004500* has already populated and appends it to the audit trail.
+004510*----------------------------------------------------------------
+004520 7000-WRITE-AUDIT-RECORD.
+004530           ACCEPT ITM-AUD-DATE FROM DATE YYYYMMDD
+004540           ACCEPT ITM-AUD-TIME FROM TIME
+004550           WRITE ITM-AUDIT-RECORD
+004560           .
+004570 7000-EXIT.
+004580           EXIT.
+004590
+004600*----------------------------------------------------------------
+004610* 8000-WRITE-JSON-FILE
+004620*
+004630* Mirrors the indexed catalog out to items.json, same as the
+004640* interactive program's autosave.
+004650*----------------------------------------------------------------
+004660 8000-WRITE-JSON-FILE.
+004670           PERFORM 8200-REBUILD-TABLE-FROM-INDEX THRU 8200-EXIT
+004680           PERFORM 8500-JSON-GENERATE-ITEMS THRU 8500-EXIT
+004690
+004700           IF NOT ITM-JSON-OK
+004710               DISPLAY "Unable to generate items.json - "
+004720                   "catalog file left unchanged"
+004730               GO TO 8000-EXIT
+004740           END-IF
+004750
+004760           OPEN OUTPUT ITEMS-JSON-FILE
+004770           WRITE ITM-JSON-STR
+004780           CLOSE ITEMS-JSON-FILE
+004790           .
+004800 8000-EXIT.
+004810           EXIT.
+004820
+004830 8200-REBUILD-TABLE-FROM-INDEX.
+004840           INITIALIZE ITM-ITEM-INFORMATION
+004850           MOVE LOW-VALUES TO ITM-NAME OF ITM-ITEM-RECORD
+004860           START ITEMS-FILE KEY IS NOT LESS THAN
+004870                   ITM-NAME OF ITM-ITEM-RECORD
+004880               INVALID KEY
+004890                   GO TO 8200-EXIT
+004900           END-START
+004910
+004920           MOVE 'N' TO ITM-EOF-FLAG
+004930           PERFORM 8210-APPEND-NEXT-ITEM THRU 8210-EXIT
+004940               UNTIL ITM-EOF
+004950           .
+004960 8200-EXIT.
+004970           EXIT.
+004980
+004990 8210-APPEND-NEXT-ITEM.
+005000           READ ITEMS-FILE NEXT RECORD
+005010               AT END
+005020                   MOVE 'Y' TO ITM-EOF-FLAG
+005030               NOT AT END
+005040                   ADD 1 TO
+005050                       ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+005060                   MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+005070                       ITM-NAME OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+005080                           OF ITM-ITEM-INFORMATION)
+005090                   MOVE ITM-SKU OF ITM-ITEM-RECORD TO
+005100                       ITM-SKU OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+005110                           OF ITM-ITEM-INFORMATION)
+005120                   MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+005130                       ITM-DESC OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+005140                           OF ITM-ITEM-INFORMATION)
+005150                   MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+005160                       ITM-PRICE OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+005170                           OF ITM-ITEM-INFORMATION)
+005180                   MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+005190                       ITM-STOCK OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+005200                           OF ITM-ITEM-INFORMATION)
+005210                   MOVE ITM-AVAIL OF ITM-ITEM-RECORD TO
+005220                       ITM-AVAIL OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+005230                           OF ITM-ITEM-INFORMATION)
+005240           END-READ
+005250           .
+005260 8210-EXIT.
+005270           EXIT.
+005280
+005290       COPY ITEMJSNG.
+005300
+005310*----------------------------------------------------------------
+005320* 9000-CLOSE-AND-EXIT
+005330*----------------------------------------------------------------
+005340 9000-CLOSE-AND-EXIT.
+005350           CLOSE ITEMS-FILE
+005360           CLOSE AUDIT-FILE
+005370           .
+005380 9000-EXIT.
+005390           EXIT.
