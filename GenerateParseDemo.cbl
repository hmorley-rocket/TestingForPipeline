@@ -1,329 +1,1215 @@
-      $set nsymbol(national) display-picu(utf8)
-       identification division.
-
-       select items-file assign "items.json"
-           organization is sequential.
-
-       file section.
-       fd items-file.
-       01 json-str              pic x(1024).
-       
-       working-storage section.
-       01 operation-flags       pic x.
-         88 is-quit             values 'Q', 'q'.
-         88 is-add              values 'A', 'a'.
-         88 is-remove           values 'R', 'r'.
-         88 is-edit             values 'E', 'e'.
-         88 is-search           values 'S', 's'.
-         88 is-dispall          values 'D', 'd'.
-
-       01 item-information.
-           03 num-of-items     binary-short value 0.
-           03 items            occurs 25 depending on num-of-items.
-               05 _name        pic x(32).
-               05 description  pic x(128).
-               05 price        pic 99v99.                                                                                      
-               05 stock        binary-short.                                                                                       
-               05 availability pic x.                                                                                      
-                   88 for-sale values 'Y', 'y'.                                                                                     
-                                                                                     
-       01 search-information.                                                                                    
-         03 search-name         pic x(32).                                                                                   
-         03 search-desc         pic x(128).                                                                                      
-         03 search-price        pic 99.99.                                                                                   
-         03 search-stock        pic 9(5).                                                                                    
-         03 search-availability pic x.                                                                                   
-           88 for-sale          values 'Y', 'y'.                                                                                     
-                                                                                     
-       01 i                     binary-short.                                                                                    
-       01 c1                    binary-short.                                                                                    
-       01 item-index            binary-short.                                                                                    
-       01 found-flags           pic x.                                                                                   
-         88 item-found          values 'Y'.                                                                                      
-                                                                                     
-       01 edit-option           pic x.                                                                                   
-         88 edit-name           value '1'.                                                                                   
-         88 edit-desc           value '2'.                                                                                      
-         88 edit-price          value '3'.
-         88 edit-stock          value '4'.
-         88 edit-availability   value '5'.
-         88 quit                values 'Q', 'q'.
-         
-       procedure division.
-           perform read-json-file
-           display "Welcome to your store manager"
-           display "HELLO WORLD"
-           perform until is-quit
-               perform display-menu
-               evaluate true
-                   when is-quit
-                       perform write-and-quit
-                   when is-add
-                       perform add-record
-                   when is-remove
-                       perform remove-record
-                   when is-edit
-                       perform edit-record
-                   when is-search
-                       perform search-record
-                       if item-found
-                           perform display-searched-item
-                       end-if
-                       stop ">---Press Enter To Continue---<"
-                   when is-dispall
-                       perform display-all-records
-                       stop ">---Press Enter To Continue---<"
-           end-perform
-       goback.
-
-      *>----------------------------------------------------------------
-      * Display Menu
-      *
-      * Displays the main menu options
-      *>----------------------------------------------------------------
-
-       display-menu section.
-           display spaces upon crt
-           display "Options: "
-           display "        [A]dd Record"                
-           display "        [R]emove Record"                
-           display "        [E]dit Record"                
-           display "        [S]earch Record"                
-           display "        [D]isplay all records" 
-           display "        [Q]uit"
-           display "-<O>-: " no advancing
-           accept operation-flags
-           .
-
-      *>----------------------------------------------------------------
-      * Display Searched Item
-      *
-      * Displays the contents of the search-information data group in a
-      * formatted manner. 
-      *>----------------------------------------------------------------
-
-       display-searched-item section.
-           display ">---"
-           display "Name:          " function trim(search-name)
-           display "Description:   " function trim(search-desc)
-           display "Price:         " search-price
-           display "Stock:         " search-stock
-           display "Available:     " search-availability
-           .
-       
-      *>----------------------------------------------------------------
-      * Display All Record
-      *
-      * Iterates throught the items array inside item-information and
-      * displays a formatted version of the item using the display
-      * searched item function.
-      *>----------------------------------------------------------------
-
-       display-all-records section.
-           perform varying i from 0 by 1 until i = num-of-items
-               move items[i] to search-information
-               display "ITEM [" i "]"
-               perform display-searched-item
-           end-perform 
-           .
-
-      *>----------------------------------------------------------------
-      * Add Record
-      *
-      * Adds a new record to the items array inside the item-inforamtion
-      * data group and increases num-of-items by one. 
-      *>----------------------------------------------------------------
-
-       add-record section.
-           if num-of-items equals 25
-               display "maximum amount of items reached"
-               goback
-           end-if
-
-           perform search-record
-           if item-found
-               display "Item of that name already exists"
-           else
-               move search-name to _name of items[num-of-items]
-           
-               display "Enter item description: " no advancing
-               accept description of items[num-of-items]
-
-               display "Enter item price: " no advancing
-               accept price of items[num-of-items]
-
-               display "Enter item stock: " no advancing
-               accept stock of items[num-of-items]
-
-               display "Is the item for sale? [Y/N]: " no advancing
-               accept availability of items[num-of-items]
-
-               add 1 to num-of-items
-           end-if
-           .
-     
-      *>----------------------------------------------------------------
-      * Edit Record
-      *
-      * Uses search record to find an item, if found the user is then
-      * given the option to edit each attribute of the item. When the
-      * user presses 'Q' this quits the editing menu. 
-      *>----------------------------------------------------------------
-
-       edit-record section.
-           perform search-record
-           if item-found
-               perform until quit
-                   display spaces upon crt
-                   display "Editing information for "
-                       function trim(search-name)
-                   display "Information to edit:"
-                   display "   [1] Name"
-                   display "   [2] Description"
-                   display "   [3] Price"
-                   display "   [4] Stock"
-                   display "   [5] Availability"
-                   display "   [Q]uit and save"
-                   display "-<O>-: " no advancing
-                   accept edit-option
-               
-                   evaluate true
-                       when edit-name
-                           display "Enter new name: " 
-                               no advancing
-                           accept _name of items[item-index]
-                           display "Name edited"
-                       when edit-desc
-                           display "Enter new description: " 
-                               no advancing
-                           accept description of items[item-index]
-                           display "Description edited"
-                       when edit-price
-                           display "Enter new price: " 
-                                no advancing
-                           accept price of items[item-index]
-                           display "Price edited"
-                       when edit-stock
-                           display "Enter new stock count: " 
-                               no advancing
-                           accept stock of items[item-index]
-                           display "Stock Count edited"
-                       when edit-availability
-                           display "Change availability: "
-                               no advancing
-                           accept availability of items[item-index]
-                           display "Availability edited"
-                   end-evaluate
-               end-perform
-               move spaces to edit-option
-           end-if
-           .
-
-      *>----------------------------------------------------------------
-      * Remove Record
-      *
-      * Uses search record to find an item and removes it from the array
-      * all items are then shifted one to the left to fill the space. 
-      * Once completed num-of-items is decreased by one.
-      *>----------------------------------------------------------------
-
-       remove-record section.
-           perform search-record
-           if item-found
-               perform varying i from item-index by 1 
-                   until i = num-of-items
-                   if i + 1 <= 25
-                       move items[i + 1] to items[i]
-                   end-if 
-               end-perform
-           end-if
-           subtract 1 from num-of-items
-           .
-
-      *>----------------------------------------------------------------
-      * Search Record
-      *
-      * Iterates linearly through the items array inside the 
-      * item-information data group and searches for a given data name
-      * the function will then return the full item details in the
-      * search item data group and the item index.
-      *>----------------------------------------------------------------
-
-       search-record section.
-       initialize search-information
-           display "Enter item name: " no advancing
-           accept search-name
-           
-           move 'N' to found-flags
-           perform varying i from 0 by 1 until i = num-of-items
-               if _name of items[i] equals search-name
-                   move description of items[i] to search-desc
-                   move price of items[i] to search-price
-                   move stock of items[i] to search-stock
-                   move availability of items[i] to search-availability
-                   move i to item-index
-                   move 'Y' to found-flags
-               end-if 
-           end-perform
-           if not item-found
-               display "No item of that name"
-           end-if
-           .
-
-      *>----------------------------------------------------------------
-      * WRITE AND QUIT
-      *
-      * Generates a JSON string from the item-information data group and
-      * writes it to a json file, once completed the program exits. 
-      *>----------------------------------------------------------------
-
-       write-and-quit section.
-           display "Exiting...."
-           *> Clear existing data     
-           initialize json-str
-
-           json generate json-str from item-information
-               count in c1
-               name of item-Information is 'itemInformation'            < This cbl program generates JSON to be read by Java Script                      
-                       num-of-items is 'numOfItems'                       therefore we need to remove hyphens in variable names
-                       _name is 'name'
-               converting availability bool using for-sale of items
-                     also description null using spaces
-               on exception
-                   exhibit named json-code
-                   exhibit named json-status
-           end-json
-
-           open output items-file
-           *> Write new data to file
-           write json-str
-           close items-file
-           
-           display spaces upon crt
-           stop run
-           .
-
-      *>----------------------------------------------------------------
-      * Read JSON File
-      *
-      * Opens the JSON file and parses the string stored inside it. The
-      * data is parsed into item-information. 
-      *>----------------------------------------------------------------
-
-       read-json-file section.
-           open input items-file
-           read items-file
-           json parse json-str into item-information
-               with detail
-               name of item-Information is 'itemInformation'
-                       num-of-items is 'numOfItems'
-                       _name is 'name'
-               converting availability from bool using 'Y' and 'N'
-                     also description from null using spaces
-               on exception
-                   exhibit named json-code
-                   exhibit named json-status
-           end-json
-           close items-file
-           .
-           
\ No newline at end of file
+000100*----------------------------------------------------------------
+000110* ITEMMGR
+000120*
+000130* Interactive store-catalog manager.  Maintains the item
+000140* catalog on the indexed ITEMS-FILE and mirrors it out to
+000150* items.json for the storefront JavaScript to consume.
+000160*----------------------------------------------------------------
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. ITEMMGR.
+000190 AUTHOR. STORE-SYSTEMS-GROUP.
+000200 INSTALLATION. RETAIL-OPERATIONS.
+000210 DATE-WRITTEN. 2019-04-02.
+000220 DATE-COMPILED.
+000230*----------------------------------------------------------------
+000240* MODIFICATION HISTORY
+000250*
+000260*  DATE       INIT  DESCRIPTION
+000270*  ---------- ----  -----------------------------------------
+000280*  2019-04-02 rjm   Original version - flat OCCURS table
+000290*                   mirrored straight out to items.json.
+000300*  2026-08-09 dlm   Reorganized the catalog onto an indexed
+000310*                   ITEMS-FILE keyed by name; add-record no
+000320*                   longer caps out at 25 SKUs and
+000330*                   search-record reads the key directly
+000340*                   instead of scanning a table.
+000350*  2026-08-09 dlm   Added a [V]end menu option that sells an
+000360*                   item off the shelf - decrements stock
+000370*                   through the usual audited/autosaved
+000380*                   rewrite path and posts each sale to a new
+000390*                   SALES-FILE transaction log.
+000400*----------------------------------------------------------------
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440           SELECT ITEMS-FILE ASSIGN TO ITM-ITEMS-DSN
+000450               ORGANIZATION IS INDEXED
+000460               ACCESS MODE IS DYNAMIC
+000470               RECORD KEY IS ITM-NAME OF ITM-ITEM-RECORD
+000480               ALTERNATE RECORD KEY IS ITM-SKU OF ITM-ITEM-RECORD
+000490                   WITH DUPLICATES
+000500               FILE STATUS IS ITM-ITEMS-STATUS.
+000510
+000520           SELECT ITEMS-JSON-FILE ASSIGN TO ITM-JSON-DSN
+000530               ORGANIZATION IS SEQUENTIAL
+000540               FILE STATUS IS ITM-JSON-STATUS.
+000550
+000560           SELECT AUDIT-FILE ASSIGN TO ITM-AUDIT-DSN
+000570               ORGANIZATION IS SEQUENTIAL
+000580               FILE STATUS IS ITM-AUDIT-STATUS.
+000590
+000600           SELECT SALES-FILE ASSIGN TO ITM-SALES-DSN
+000610               ORGANIZATION IS SEQUENTIAL
+000620               FILE STATUS IS ITM-SALES-STATUS.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660       COPY ITEMJSNF.
+000670
+000680 FD  ITEMS-FILE.
+000690       COPY ITEMREC.
+000700
+000710 FD  AUDIT-FILE.
+000720       COPY ITEMAUD.
+000730
+000740 FD  SALES-FILE.
+000750       COPY ITEMSAL.
+000760
+000770 WORKING-STORAGE SECTION.
+000780       COPY ITEMFN.
+000790       COPY ITEMTAB.
+000800
+000810 01  ITM-ITEMS-STATUS           PIC X(02).
+000820 01  ITM-JSON-STATUS            PIC X(02).
+000830 01  ITM-AUDIT-STATUS           PIC X(02).
+000840 01  ITM-SALES-STATUS           PIC X(02).
+000850 01  ITM-JSON-COUNT             BINARY-SHORT.
+000860 01  ITM-I                      BINARY-SHORT.
+000870 01  ITM-AUD-PRICE-DISP         PIC ZZZZZ9.99.
+000880 01  ITM-AUD-STOCK-DISP         PIC ZZZZ9.
+000890
+000900 01  ITM-SELL-QTY-INPUT         PIC X(08).
+000910 01  ITM-SELL-QTY               BINARY-SHORT.
+000920
+000930 01  ITM-PRICE-INPUT            PIC X(12).
+000940 01  ITM-NUMVAL-CHECK           PIC S9(04) COMP.
+000950 01  ITM-PRICE-VALID-FLAG       PIC X(01).
+000960           88  ITM-PRICE-IS-VALID     VALUE 'Y'.
+000970
+000980 01  ITM-ADD-SKU-INPUT          PIC X(14).
+000990 01  ITM-EDIT-SKU-INPUT         PIC X(14).
+001000 01  ITM-SKU-DUP-FLAG           PIC X(01).
+001010           88  ITM-SKU-IS-DUP         VALUE 'Y'.
+001020 01  ITM-EDIT-NAME-INPUT        PIC X(32).
+001030 01  ITM-NAME-DUP-FLAG          PIC X(01).
+001040           88  ITM-NAME-IS-DUP        VALUE 'Y'.
+001050
+001060 01  ITM-FIND-TEXT              PIC X(32).
+001070 01  ITM-FIND-AVAIL-OPTION      PIC X(01).
+001080           88  ITM-FIND-AVAIL-YES     VALUES 'Y', 'y'.
+001090           88  ITM-FIND-AVAIL-NO      VALUES 'N', 'n'.
+001100 01  ITM-FIND-MATCH-COUNT       BINARY-SHORT.
+001110
+001120 01  ITM-CONTAINS-HAYSTACK      PIC X(128).
+001130 01  ITM-CONTAINS-NEEDLE        PIC X(32).
+001140 01  ITM-CONTAINS-FLAG          PIC X(01).
+001150           88  ITM-CONTAINS-YES       VALUE 'Y'.
+001160 01  ITM-CONTAINS-HAY-LEN       BINARY-SHORT.
+001170 01  ITM-CONTAINS-NEEDLE-LEN    BINARY-SHORT.
+001180 01  ITM-CONTAINS-POS           BINARY-SHORT.
+001190
+001200 01  ITM-EOF-FLAG               PIC X(01) VALUE 'N'.
+001210           88  ITM-EOF                VALUE 'Y'.
+001220
+001230 01  ITM-FOUND-FLAG             PIC X(01) VALUE 'N'.
+001240           88  ITEM-FOUND             VALUE 'Y'.
+001250
+001260 01  ITM-SEARCH-MODE            PIC X(01) VALUE 'N'.
+001270           88  ITM-SEARCH-BY-NAME     VALUES 'N', 'n'.
+001280           88  ITM-SEARCH-BY-SKU      VALUES 'S', 's'.
+001290
+001300 01  ITM-SEARCH-INFORMATION.
+001310           05  ITM-NAME               PIC X(32).
+001320           05  ITM-SKU                PIC X(14).
+001330           05  ITM-DESC               PIC X(128).
+001340           05  ITM-PRICE              PIC 9(05)V99.
+001350           05  ITM-STOCK              BINARY-SHORT.
+001360           05  ITM-AVAIL              PIC X(01).
+001370               88  ITM-FOR-SALE       VALUES 'Y', 'y'.
+001380
+001390 01  ITM-OPERATION-FLAG         PIC X(01).
+001400           88  ITM-IS-QUIT            VALUES 'Q', 'q'.
+001410           88  ITM-IS-ADD             VALUES 'A', 'a'.
+001420           88  ITM-IS-REMOVE          VALUES 'R', 'r'.
+001430           88  ITM-IS-EDIT            VALUES 'E', 'e'.
+001440           88  ITM-IS-SEARCH          VALUES 'S', 's'.
+001450           88  ITM-IS-FIND            VALUES 'F', 'f'.
+001460           88  ITM-IS-DISPALL         VALUES 'D', 'd'.
+001470           88  ITM-IS-SELL            VALUES 'V', 'v'.
+001480
+001490 01  ITM-EDIT-OPTION            PIC X(01).
+001500           88  ITM-EDIT-NAME          VALUE '1'.
+001510           88  ITM-EDIT-SKU           VALUE '2'.
+001520           88  ITM-EDIT-DESC          VALUE '3'.
+001530           88  ITM-EDIT-PRICE         VALUE '4'.
+001540           88  ITM-EDIT-STOCK         VALUE '5'.
+001550           88  ITM-EDIT-AVAIL         VALUE '6'.
+001560           88  ITM-EDIT-QUIT          VALUES 'Q', 'q'.
+001570
+001580 PROCEDURE DIVISION.
+001590
+001600*----------------------------------------------------------------
+001610* 0000-MAINLINE
+001620*----------------------------------------------------------------
+001630 0000-MAINLINE.
+001640           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001650           DISPLAY "Welcome to your store manager"
+001660           PERFORM 0100-PROCESS-MENU-CYCLE THRU 0100-EXIT
+001670               UNTIL ITM-IS-QUIT
+001680           PERFORM 9000-WRITE-AND-QUIT THRU 9000-EXIT
+001690           GOBACK
+001700           .
+001710 0000-EXIT.
+001720           EXIT.
+001730
+001740*----------------------------------------------------------------
+001750* 0100-PROCESS-MENU-CYCLE
+001760*
+001770* One pass through the main menu: display it, read the option,
+001780* and dispatch to the paragraph that handles it.
+001790*----------------------------------------------------------------
+001800 0100-PROCESS-MENU-CYCLE.
+001810           PERFORM 2000-DISPLAY-MENU THRU 2000-EXIT
+001820           EVALUATE TRUE
+001830               WHEN ITM-IS-QUIT
+001840                   CONTINUE
+001850               WHEN ITM-IS-ADD
+001860                   PERFORM 3000-ADD-RECORD THRU 3000-EXIT
+001870               WHEN ITM-IS-REMOVE
+001880                   PERFORM 5000-REMOVE-RECORD THRU 5000-EXIT
+001890               WHEN ITM-IS-EDIT
+001900                   PERFORM 4000-EDIT-RECORD THRU 4000-EXIT
+001910               WHEN ITM-IS-SEARCH
+001920                   DISPLAY "Search by [N]ame or [S]KU: "
+001930                       NO ADVANCING
+001940                   ACCEPT ITM-SEARCH-MODE
+001950                   PERFORM 6000-SEARCH-RECORD THRU 6000-EXIT
+001960                   IF ITEM-FOUND
+001970                       PERFORM 2100-DISPLAY-SEARCHED-ITEM
+001980                           THRU 2100-EXIT
+001990                   END-IF
+002000                   STOP ">---Press Enter To Continue---<"
+002010               WHEN ITM-IS-FIND
+002020                   PERFORM 6200-FIND-RECORDS THRU 6200-EXIT
+002030                   STOP ">---Press Enter To Continue---<"
+002040               WHEN ITM-IS-SELL
+002050                   PERFORM 5500-SELL-ITEM THRU 5500-EXIT
+002060                   STOP ">---Press Enter To Continue---<"
+002070               WHEN ITM-IS-DISPALL
+002080                   PERFORM 2200-DISPLAY-ALL-RECORDS
+002090                   THRU 2200-EXIT
+002100                   STOP ">---Press Enter To Continue---<"
+002110           END-EVALUATE
+002120           .
+002130 0100-EXIT.
+002140           EXIT.
+002150
+002160*----------------------------------------------------------------
+002170* 1000-INITIALIZE
+002180*
+002190* Opens the indexed catalog file, creating it on first run and
+002200* seeding it from any pre-existing items.json export.
+002210*----------------------------------------------------------------
+002220 1000-INITIALIZE.
+002230           OPEN I-O ITEMS-FILE
+002240           IF ITM-ITEMS-STATUS = "35"
+002250               OPEN OUTPUT ITEMS-FILE
+002260               CLOSE ITEMS-FILE
+002270               OPEN I-O ITEMS-FILE
+002280               PERFORM 1200-SEED-FROM-JSON THRU 1200-EXIT
+002290           END-IF
+002300
+002310           OPEN EXTEND AUDIT-FILE
+002320           IF ITM-AUDIT-STATUS = "35"
+002330               OPEN OUTPUT AUDIT-FILE
+002340               CLOSE AUDIT-FILE
+002350               OPEN EXTEND AUDIT-FILE
+002360           END-IF
+002370
+002380           OPEN EXTEND SALES-FILE
+002390           IF ITM-SALES-STATUS = "35"
+002400               OPEN OUTPUT SALES-FILE
+002410               CLOSE SALES-FILE
+002420               OPEN EXTEND SALES-FILE
+002430           END-IF
+002440           .
+002450 1000-EXIT.
+002460           EXIT.
+002470
+002480*----------------------------------------------------------------
+002490* 1200-SEED-FROM-JSON
+002500*
+002510* One-time migration path: loads a pre-existing items.json into
+002520* the freshly created indexed ITEMS-FILE.
+002530*----------------------------------------------------------------
+002540 1200-SEED-FROM-JSON.
+002550           OPEN INPUT ITEMS-JSON-FILE
+002560           IF ITM-JSON-STATUS NOT = "00"
+002570               GO TO 1200-EXIT
+002580           END-IF
+002590
+002600           INITIALIZE ITM-JSON-STR
+002610           READ ITEMS-JSON-FILE
+002620           IF ITM-JSON-STATUS NOT = "00"
+002630               CLOSE ITEMS-JSON-FILE
+002640               GO TO 1200-EXIT
+002650           END-IF
+002660
+002670           CLOSE ITEMS-JSON-FILE
+002680           PERFORM 8600-JSON-PARSE-ITEMS THRU 8600-EXIT
+002690
+002700           IF NOT ITM-JSON-OK
+002710               DISPLAY "items.json is unreadable - starting empty"
+002720               GO TO 1200-EXIT
+002730           END-IF
+002740
+002750           PERFORM 1210-SEED-ONE-ITEM THRU 1210-EXIT
+002760               VARYING ITM-I FROM 0 BY 1
+002770               UNTIL ITM-I =
+002780                   ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+002790           .
+002800 1200-EXIT.
+002810           EXIT.
+002820
+002830 1210-SEED-ONE-ITEM.
+002840           MOVE ITM-NAME OF ITM-ITEMS(ITM-I + 1) TO ITM-NAME
+002850               OF ITM-ITEM-RECORD
+002860           MOVE ITM-SKU OF ITM-ITEMS(ITM-I + 1) TO ITM-SKU
+002870               OF ITM-ITEM-RECORD
+002880           MOVE ITM-DESC OF ITM-ITEMS(ITM-I + 1) TO ITM-DESC
+002890               OF ITM-ITEM-RECORD
+002900           MOVE ITM-PRICE OF ITM-ITEMS(ITM-I + 1) TO ITM-PRICE
+002910               OF ITM-ITEM-RECORD
+002920           MOVE ITM-STOCK OF ITM-ITEMS(ITM-I + 1) TO ITM-STOCK
+002930               OF ITM-ITEM-RECORD
+002940           MOVE ITM-AVAIL OF ITM-ITEMS(ITM-I + 1) TO ITM-AVAIL
+002950               OF ITM-ITEM-RECORD
+002960           WRITE ITM-ITEM-RECORD
+002970               INVALID KEY
+002980                   CONTINUE
+002990           END-WRITE
+003000           .
+003010 1210-EXIT.
+003020           EXIT.
+003030
+003040*----------------------------------------------------------------
+003050* Display Menu
+003060*----------------------------------------------------------------
+003070 2000-DISPLAY-MENU.
+003080           DISPLAY SPACES UPON CRT
+003090           DISPLAY "Options: "
+003100           DISPLAY "        [A]dd Record"
+003110           DISPLAY "        [R]emove Record"
+003120           DISPLAY "        [E]dit Record"
+003130           DISPLAY "        [S]earch Record"
+003140           DISPLAY "        [F]ind Records (partial/filter)"
+003150           DISPLAY "        [V]end Item (sell)"
+003160           DISPLAY "        [D]isplay all records"
+003170           DISPLAY "        [Q]uit"
+003180           DISPLAY "-<O>-: " NO ADVANCING
+003190           ACCEPT ITM-OPERATION-FLAG
+003200           .
+003210 2000-EXIT.
+003220           EXIT.
+003230
+003240*----------------------------------------------------------------
+003250* Display Searched Item
+003260*----------------------------------------------------------------
+003270 2100-DISPLAY-SEARCHED-ITEM.
+003280           DISPLAY ">---"
+003290           DISPLAY "Name:          "
+003300               FUNCTION TRIM(ITM-NAME OF ITM-SEARCH-INFORMATION)
+003310           DISPLAY "SKU:           "
+003320               FUNCTION TRIM(ITM-SKU OF ITM-SEARCH-INFORMATION)
+003330           DISPLAY "Description:   "
+003340               FUNCTION TRIM(ITM-DESC OF ITM-SEARCH-INFORMATION)
+003350           DISPLAY "Price:         "
+003360               ITM-PRICE OF ITM-SEARCH-INFORMATION
+003370           DISPLAY "Stock:         "
+003380               ITM-STOCK OF ITM-SEARCH-INFORMATION
+003390           DISPLAY "Available:     "
+003400               ITM-AVAIL OF ITM-SEARCH-INFORMATION
+003410           .
+003420 2100-EXIT.
+003430           EXIT.
+003440
+003450*----------------------------------------------------------------
+003460* Display All Records
+003470*
+003480* Walks the indexed file in key order and displays each item.
+003490*----------------------------------------------------------------
+003500 2200-DISPLAY-ALL-RECORDS.
+003510           MOVE LOW-VALUES TO ITM-NAME OF ITM-ITEM-RECORD
+003520           START ITEMS-FILE KEY IS NOT LESS THAN
+003530                   ITM-NAME OF ITM-ITEM-RECORD
+003540               INVALID KEY
+003550                   DISPLAY "No items on file"
+003560                   GO TO 2200-EXIT
+003570           END-START
+003580
+003590           MOVE 'N' TO ITM-EOF-FLAG
+003600           PERFORM 2210-DISPLAY-NEXT-ITEM THRU 2210-EXIT
+003610               UNTIL ITM-EOF
+003620           .
+003630 2200-EXIT.
+003640           EXIT.
+003650
+003660 2210-DISPLAY-NEXT-ITEM.
+003670           READ ITEMS-FILE NEXT RECORD
+003680               AT END
+003690                   MOVE 'Y' TO ITM-EOF-FLAG
+003700               NOT AT END
+003710                   MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+003720                       ITM-NAME OF ITM-SEARCH-INFORMATION
+003730                   MOVE ITM-SKU OF ITM-ITEM-RECORD TO
+003740                       ITM-SKU OF ITM-SEARCH-INFORMATION
+003750                   MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+003760                       ITM-DESC OF ITM-SEARCH-INFORMATION
+003770                   MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+003780                       ITM-PRICE OF ITM-SEARCH-INFORMATION
+003790                   MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+003800                       ITM-STOCK OF ITM-SEARCH-INFORMATION
+003810                   MOVE ITM-AVAIL OF ITM-ITEM-RECORD TO
+003820                       ITM-AVAIL OF ITM-SEARCH-INFORMATION
+003830                   DISPLAY "ITEM ["
+003840                       ITM-NAME OF ITM-ITEM-RECORD "]"
+003850                   PERFORM 2100-DISPLAY-SEARCHED-ITEM
+003860                       THRU 2100-EXIT
+003870           END-READ
+003880           .
+003890 2210-EXIT.
+003900           EXIT.
+003910
+003920*----------------------------------------------------------------
+003930* Add Record
+003940*----------------------------------------------------------------
+003950 3000-ADD-RECORD.
+003960           MOVE 'N' TO ITM-SEARCH-MODE
+003970           PERFORM 6000-SEARCH-RECORD THRU 6000-EXIT
+003980           IF ITEM-FOUND
+003990               DISPLAY "Item of that name already exists"
+004000               GO TO 3000-EXIT
+004010           END-IF
+004020
+004030           DISPLAY "Enter item SKU: " NO ADVANCING
+004040           ACCEPT ITM-ADD-SKU-INPUT
+004050           PERFORM 3050-CHECK-SKU-DUPLICATE THRU 3050-EXIT
+004060           IF ITM-SKU-IS-DUP
+004070               DISPLAY "That SKU is already assigned to another "
+004080                   "item"
+004090               GO TO 3000-EXIT
+004100           END-IF
+004110
+004120           INITIALIZE ITM-ITEM-RECORD
+004130           MOVE ITM-NAME OF ITM-SEARCH-INFORMATION TO ITM-NAME
+004140               OF ITM-ITEM-RECORD
+004150           MOVE ITM-ADD-SKU-INPUT TO ITM-SKU OF ITM-ITEM-RECORD
+004160
+004170           DISPLAY "Enter item description: " NO ADVANCING
+004180           ACCEPT ITM-DESC OF ITM-ITEM-RECORD
+004190
+004200           PERFORM 3900-ACCEPT-VALID-PRICE THRU 3900-EXIT
+004210
+004220           DISPLAY "Enter item stock: " NO ADVANCING
+004230           ACCEPT ITM-STOCK OF ITM-ITEM-RECORD
+004240
+004250           DISPLAY "Is the item for sale? [Y/N]: "
+004260               NO ADVANCING
+004270           ACCEPT ITM-AVAIL OF ITM-ITEM-RECORD
+004280
+004290           WRITE ITM-ITEM-RECORD
+004300               INVALID KEY
+004310                   DISPLAY "Unable to add item"
+004320               NOT INVALID KEY
+004330                   MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+004340                       ITM-AUD-NAME
+004350                   MOVE SPACES TO ITM-AUD-OLD-VALUE
+004360
+004370                   MOVE "ADD" TO ITM-AUD-OPERATION
+004380                   MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+004390                       ITM-AUD-NEW-VALUE
+004400                   PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004410
+004420                   MOVE "SKU" TO ITM-AUD-OPERATION
+004430                   MOVE ITM-SKU OF ITM-ITEM-RECORD TO
+004440                       ITM-AUD-NEW-VALUE
+004450                   PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004460
+004470                   MOVE "DESC" TO ITM-AUD-OPERATION
+004480                   MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+004490                       ITM-AUD-NEW-VALUE
+004500                   PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004510
+004520                   MOVE "PRICE" TO ITM-AUD-OPERATION
+004530                   MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+004540                       ITM-AUD-PRICE-DISP
+004550                   MOVE ITM-AUD-PRICE-DISP TO ITM-AUD-NEW-VALUE
+004560                   PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004570
+004580                   MOVE "STOCK" TO ITM-AUD-OPERATION
+004590                   MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+004600                       ITM-AUD-STOCK-DISP
+004610                   MOVE ITM-AUD-STOCK-DISP TO ITM-AUD-NEW-VALUE
+004620                   PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004630
+004640                   MOVE "AVAIL" TO ITM-AUD-OPERATION
+004650                   MOVE ITM-AVAIL OF ITM-ITEM-RECORD TO
+004660                       ITM-AUD-NEW-VALUE
+004670                   PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004680
+004690                   PERFORM 8000-WRITE-JSON-FILE THRU 8000-EXIT
+004700           END-WRITE
+004710           .
+004720 3000-EXIT.
+004730           EXIT.
+004740
+004750*----------------------------------------------------------------
+004760* 3050-CHECK-SKU-DUPLICATE
+004770*
+004780* A blank SKU is allowed (pre-req-006 items were seeded with no
+004790* SKU at all), but a non-blank one must not already belong to
+004800* another item, or SKU lookup would land on whichever of the two
+004810* the alternate index happens to return first.  The keyed READ
+004820* below overwrites ITM-ITEM-RECORD, so the caller must (re)build
+004830* the record fresh afterward rather than relying on fields set
+004840* before this paragraph runs.
+004850*----------------------------------------------------------------
+004860 3050-CHECK-SKU-DUPLICATE.
+004870           MOVE 'N' TO ITM-SKU-DUP-FLAG
+004880           IF ITM-ADD-SKU-INPUT = SPACES
+004890               GO TO 3050-EXIT
+004900           END-IF
+004910
+004920           MOVE ITM-ADD-SKU-INPUT TO ITM-SKU OF ITM-ITEM-RECORD
+004930           READ ITEMS-FILE KEY IS ITM-SKU OF ITM-ITEM-RECORD
+004940               INVALID KEY
+004950                   CONTINUE
+004960               NOT INVALID KEY
+004970                   MOVE 'Y' TO ITM-SKU-DUP-FLAG
+004980           END-READ
+004990           .
+005000 3050-EXIT.
+005010           EXIT.
+005020
+005030*----------------------------------------------------------------
+005040* 3900-ACCEPT-VALID-PRICE
+005050*
+005060* Shared by add-record and the price branch of edit-record.
+005070* Keeps re-prompting until the operator enters a number that is
+005080* both non-negative and within ITM-PRICE's PIC 9(05)V99 ceiling
+005090* of 99999.99, instead of trusting the raw ACCEPT the way the old
+005100* single-field ACCEPT used to.
+005110*----------------------------------------------------------------
+005120 3900-ACCEPT-VALID-PRICE.
+005130           MOVE "N" TO ITM-PRICE-VALID-FLAG
+005140           PERFORM 3910-PRICE-ATTEMPT THRU 3910-EXIT
+005150               UNTIL ITM-PRICE-IS-VALID
+005160           .
+005170 3900-EXIT.
+005180           EXIT.
+005190
+005200 3910-PRICE-ATTEMPT.
+005210           DISPLAY "Enter item price: " NO ADVANCING
+005220           ACCEPT ITM-PRICE-INPUT
+005230           MOVE FUNCTION TEST-NUMVAL(ITM-PRICE-INPUT) TO
+005240               ITM-NUMVAL-CHECK
+005250           IF ITM-NUMVAL-CHECK NOT = 0
+005260               DISPLAY "Invalid price - enter a positive number"
+005270           ELSE
+005280               IF FUNCTION NUMVAL(ITM-PRICE-INPUT) < 0
+005290                   DISPLAY
+005300                       "Invalid price - enter a positive number"
+005310               ELSE
+005320                   IF FUNCTION NUMVAL(ITM-PRICE-INPUT) > 99999.99
+005330                       DISPLAY
+005340                           "Invalid price - 99999.99 is the "
+005350                           "highest price allowed"
+005360                   ELSE
+005370                       MOVE FUNCTION NUMVAL(ITM-PRICE-INPUT) TO
+005380                           ITM-PRICE OF ITM-ITEM-RECORD
+005390                       MOVE "Y" TO ITM-PRICE-VALID-FLAG
+005400                   END-IF
+005410               END-IF
+005420           END-IF
+005430           .
+005440 3910-EXIT.
+005450           EXIT.
+005460
+005470*----------------------------------------------------------------
+005480* Edit Record
+005490*
+005500* Renaming an item changes the primary key, so that path is
+005510* handled as a delete-and-rewrite; every other field is edited
+005520* in place with REWRITE.
+005530*----------------------------------------------------------------
+005540 4000-EDIT-RECORD.
+005550           DISPLAY "Locate item by [N]ame or [S]KU: " NO ADVANCING
+005560           ACCEPT ITM-SEARCH-MODE
+005570           PERFORM 6000-SEARCH-RECORD THRU 6000-EXIT
+005580           IF ITEM-FOUND
+005590               MOVE SPACES TO ITM-EDIT-OPTION
+005600               PERFORM 4050-EDIT-CYCLE THRU 4050-EXIT
+005610                   UNTIL ITM-EDIT-QUIT
+005620               MOVE SPACES TO ITM-EDIT-OPTION
+005630           END-IF
+005640           .
+005650 4000-EXIT.
+005660           EXIT.
+005670
+005680*----------------------------------------------------------------
+005690* 4050-EDIT-CYCLE
+005700*
+005710* One pass through the edit sub-menu for the item located by
+005720* 6000-SEARCH-RECORD above.
+005730*----------------------------------------------------------------
+005740 4050-EDIT-CYCLE.
+005750           DISPLAY SPACES UPON CRT
+005760           DISPLAY "Editing information for "
+005770               FUNCTION TRIM(ITM-NAME OF ITM-SEARCH-INFORMATION)
+005780           DISPLAY "Information to edit:"
+005790           DISPLAY "   [1] Name"
+005800           DISPLAY "   [2] SKU"
+005810           DISPLAY "   [3] Description"
+005820           DISPLAY "   [4] Price"
+005830           DISPLAY "   [5] Stock"
+005840           DISPLAY "   [6] Availability"
+005850           DISPLAY "   [Q]uit and save"
+005860           DISPLAY "-<O>-: " NO ADVANCING
+005870           ACCEPT ITM-EDIT-OPTION
+005880
+005890           EVALUATE TRUE
+005900               WHEN ITM-EDIT-NAME
+005910                   PERFORM 4100-EDIT-NAME THRU 4100-EXIT
+005920               WHEN ITM-EDIT-SKU
+005930                   MOVE ITM-SKU OF ITM-ITEM-RECORD TO
+005940                       ITM-AUD-OLD-VALUE
+005950                   PERFORM 6050-LOAD-SEARCH-INFO THRU 6050-EXIT
+005960                   DISPLAY "Enter new SKU: " NO ADVANCING
+005970                   ACCEPT ITM-EDIT-SKU-INPUT
+005980                   PERFORM 4150-CHECK-EDIT-SKU-DUPLICATE
+005990                       THRU 4150-EXIT
+006000                   IF ITM-SKU-IS-DUP
+006010                       DISPLAY "That SKU is already assigned to "
+006020                           "another item"
+006030                   ELSE
+006040                       MOVE "SKU" TO ITM-AUD-OPERATION
+006050                       MOVE ITM-EDIT-SKU-INPUT TO
+006060                           ITM-SKU OF ITM-ITEM-RECORD
+006070                       MOVE ITM-SKU OF ITM-ITEM-RECORD TO
+006080                           ITM-AUD-NEW-VALUE
+006090                       PERFORM 4900-REWRITE-ITEM
+006100                           THRU 4900-EXIT
+006110                       DISPLAY "SKU edited"
+006120                   END-IF
+006130               WHEN ITM-EDIT-DESC
+006140                   MOVE "DESC" TO ITM-AUD-OPERATION
+006150                   MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+006160                       ITM-AUD-OLD-VALUE
+006170                   DISPLAY "Enter new description: "
+006180                       NO ADVANCING
+006190                   ACCEPT ITM-DESC OF ITM-ITEM-RECORD
+006200                   MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+006210                       ITM-AUD-NEW-VALUE
+006220                   PERFORM 4900-REWRITE-ITEM
+006230                       THRU 4900-EXIT
+006240                   DISPLAY "Description edited"
+006250               WHEN ITM-EDIT-PRICE
+006260                   MOVE "PRICE" TO ITM-AUD-OPERATION
+006270                   MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+006280                       ITM-AUD-PRICE-DISP
+006290                   MOVE ITM-AUD-PRICE-DISP TO ITM-AUD-OLD-VALUE
+006300                   PERFORM 3900-ACCEPT-VALID-PRICE THRU 3900-EXIT
+006310                   MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+006320                       ITM-AUD-PRICE-DISP
+006330                   MOVE ITM-AUD-PRICE-DISP TO ITM-AUD-NEW-VALUE
+006340                   PERFORM 4900-REWRITE-ITEM
+006350                       THRU 4900-EXIT
+006360                   DISPLAY "Price edited"
+006370               WHEN ITM-EDIT-STOCK
+006380                   MOVE "STOCK" TO ITM-AUD-OPERATION
+006390                   MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+006400                       ITM-AUD-STOCK-DISP
+006410                   MOVE ITM-AUD-STOCK-DISP TO ITM-AUD-OLD-VALUE
+006420                   DISPLAY "Enter new stock count: "
+006430                       NO ADVANCING
+006440                   ACCEPT ITM-STOCK OF ITM-ITEM-RECORD
+006450                   MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+006460                       ITM-AUD-STOCK-DISP
+006470                   MOVE ITM-AUD-STOCK-DISP TO ITM-AUD-NEW-VALUE
+006480                   PERFORM 4900-REWRITE-ITEM
+006490                       THRU 4900-EXIT
+006500                   DISPLAY "Stock Count edited"
+006510               WHEN ITM-EDIT-AVAIL
+006520                   MOVE "AVAIL" TO ITM-AUD-OPERATION
+006530                   MOVE ITM-AVAIL OF ITM-ITEM-RECORD TO
+006540                       ITM-AUD-OLD-VALUE
+006550                   DISPLAY "Change availability: "
+006560                       NO ADVANCING
+006570                   ACCEPT ITM-AVAIL OF ITM-ITEM-RECORD
+006580                   MOVE ITM-AVAIL OF ITM-ITEM-RECORD TO
+006590                       ITM-AUD-NEW-VALUE
+006600                   PERFORM 4900-REWRITE-ITEM
+006610                       THRU 4900-EXIT
+006620                   DISPLAY "Availability edited"
+006630           END-EVALUATE
+006640           .
+006650 4050-EXIT.
+006660           EXIT.
+006670
+006680 4100-EDIT-NAME.
+006690           MOVE ITM-NAME OF ITM-SEARCH-INFORMATION TO
+006700               ITM-AUD-OLD-VALUE
+006710           PERFORM 6050-LOAD-SEARCH-INFO THRU 6050-EXIT
+006720           DISPLAY "Enter new name: " NO ADVANCING
+006730           ACCEPT ITM-EDIT-NAME-INPUT
+006740           PERFORM 4120-CHECK-EDIT-NAME-DUPLICATE THRU 4120-EXIT
+006750           IF ITM-NAME-IS-DUP
+006760               DISPLAY "That name is already assigned to "
+006770                   "another item"
+006780               GO TO 4100-EXIT
+006790           END-IF
+006800
+006810           MOVE ITM-EDIT-NAME-INPUT TO
+006820               ITM-NAME OF ITM-SEARCH-INFORMATION
+006830           DELETE ITEMS-FILE
+006840               INVALID KEY
+006850                   DISPLAY "Unable to rename item"
+006860                   GO TO 4100-EXIT
+006870           END-DELETE
+006880           MOVE ITM-NAME OF ITM-SEARCH-INFORMATION TO ITM-NAME
+006890               OF ITM-ITEM-RECORD
+006900           WRITE ITM-ITEM-RECORD
+006910               INVALID KEY
+006920                   DISPLAY "Unable to rename item"
+006930               NOT INVALID KEY
+006940                   DISPLAY "Name edited"
+006950                   MOVE "RENAME" TO ITM-AUD-OPERATION
+006960                   MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+006970                       ITM-AUD-NAME
+006980                   MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+006990                       ITM-AUD-NEW-VALUE
+007000                   PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+007010                   PERFORM 8000-WRITE-JSON-FILE THRU 8000-EXIT
+007020           END-WRITE
+007030           .
+007040 4100-EXIT.
+007050           EXIT.
+007060
+007070*----------------------------------------------------------------
+007080* 4120-CHECK-EDIT-NAME-DUPLICATE
+007090*
+007100* Precheck for 4100-EDIT-NAME: a rename is implemented as a
+007110* DELETE under the old key followed by a WRITE under the new one,
+007120* so a new name that collides with a different item must be
+007130* caught before the DELETE runs - otherwise the old record is
+007140* already gone by the time the WRITE fails.  A blank re-entry or
+007150* a "rename" back to the same name is not a collision.  The keyed
+007160* READ below overwrites ITM-ITEM-RECORD, so the caller must
+007170* refresh ITM-SEARCH-INFORMATION (6050-LOAD-SEARCH-INFO) before
+007180* calling this paragraph, and 4160-RESTORE-EDIT-RECORD puts the
+007190* live record back together from that cache afterward.
+007200*----------------------------------------------------------------
+007210 4120-CHECK-EDIT-NAME-DUPLICATE.
+007220           MOVE 'N' TO ITM-NAME-DUP-FLAG
+007230           IF ITM-EDIT-NAME-INPUT = SPACES
+007240               GO TO 4120-EXIT
+007250           END-IF
+007260           IF ITM-EDIT-NAME-INPUT =
+007270                   ITM-NAME OF ITM-SEARCH-INFORMATION
+007280               GO TO 4120-EXIT
+007290           END-IF
+007300
+007310           MOVE ITM-EDIT-NAME-INPUT TO ITM-NAME OF ITM-ITEM-RECORD
+007320           READ ITEMS-FILE KEY IS ITM-NAME OF ITM-ITEM-RECORD
+007330               INVALID KEY
+007340                   CONTINUE
+007350               NOT INVALID KEY
+007360                   MOVE 'Y' TO ITM-NAME-DUP-FLAG
+007370           END-READ
+007380           PERFORM 4160-RESTORE-EDIT-RECORD THRU 4160-EXIT
+007390           .
+007400 4120-EXIT.
+007410           EXIT.
+007420
+007430*----------------------------------------------------------------
+007440* 4150-CHECK-EDIT-SKU-DUPLICATE
+007450*
+007460* Same collision check as 3050-CHECK-SKU-DUPLICATE, but for the
+007470* edit cycle: a blank re-entry is allowed, and a SKU that comes
+007480* back to the item already being edited is not a collision.  The
+007490* keyed READ below overwrites ITM-ITEM-RECORD, so the caller must
+007500* refresh ITM-SEARCH-INFORMATION (6050-LOAD-SEARCH-INFO) before
+007510* calling this paragraph, and 4160-RESTORE-EDIT-RECORD puts the
+007520* live record back together from that cache afterward.
+007530*----------------------------------------------------------------
+007540 4150-CHECK-EDIT-SKU-DUPLICATE.
+007550           MOVE 'N' TO ITM-SKU-DUP-FLAG
+007560           IF ITM-EDIT-SKU-INPUT = SPACES
+007570               GO TO 4150-EXIT
+007580           END-IF
+007590
+007600           MOVE ITM-EDIT-SKU-INPUT TO ITM-SKU OF ITM-ITEM-RECORD
+007610           READ ITEMS-FILE KEY IS ITM-SKU OF ITM-ITEM-RECORD
+007620               INVALID KEY
+007630                   CONTINUE
+007640               NOT INVALID KEY
+007650                   IF ITM-NAME OF ITM-ITEM-RECORD NOT =
+007660                           ITM-NAME OF ITM-SEARCH-INFORMATION
+007670                       MOVE 'Y' TO ITM-SKU-DUP-FLAG
+007680                   END-IF
+007690           END-READ
+007700           PERFORM 4160-RESTORE-EDIT-RECORD THRU 4160-EXIT
+007710           .
+007720 4150-EXIT.
+007730           EXIT.
+007740
+007750*----------------------------------------------------------------
+007760* 4160-RESTORE-EDIT-RECORD
+007770*
+007780* Puts ITM-ITEM-RECORD back the way it was before the duplicate-
+007790* SKU probe in 4150 overwrote it, using the cache 4150's caller
+007800* refreshed via 6050-LOAD-SEARCH-INFO immediately beforehand.
+007810*----------------------------------------------------------------
+007820 4160-RESTORE-EDIT-RECORD.
+007830           MOVE ITM-NAME OF ITM-SEARCH-INFORMATION TO
+007840               ITM-NAME OF ITM-ITEM-RECORD
+007850           MOVE ITM-SKU OF ITM-SEARCH-INFORMATION TO
+007860               ITM-SKU OF ITM-ITEM-RECORD
+007870           MOVE ITM-DESC OF ITM-SEARCH-INFORMATION TO
+007880               ITM-DESC OF ITM-ITEM-RECORD
+007890           MOVE ITM-PRICE OF ITM-SEARCH-INFORMATION TO
+007900               ITM-PRICE OF ITM-ITEM-RECORD
+007910           MOVE ITM-STOCK OF ITM-SEARCH-INFORMATION TO
+007920               ITM-STOCK OF ITM-ITEM-RECORD
+007930           MOVE ITM-AVAIL OF ITM-SEARCH-INFORMATION TO
+007940               ITM-AVAIL OF ITM-ITEM-RECORD
+007950           .
+007960 4160-EXIT.
+007970           EXIT.
+007980
+007990 4900-REWRITE-ITEM.
+008000           REWRITE ITM-ITEM-RECORD
+008010               INVALID KEY
+008020                   DISPLAY "Unable to update item"
+008030               NOT INVALID KEY
+008040                   MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+008050                       ITM-AUD-NAME
+008060                   PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+008070                   PERFORM 8000-WRITE-JSON-FILE THRU 8000-EXIT
+008080           END-REWRITE
+008090           .
+008100 4900-EXIT.
+008110           EXIT.
+008120
+008130*----------------------------------------------------------------
+008140* Remove Record
+008150*----------------------------------------------------------------
+008160 5000-REMOVE-RECORD.
+008170           MOVE 'N' TO ITM-SEARCH-MODE
+008180           PERFORM 6000-SEARCH-RECORD THRU 6000-EXIT
+008190           IF ITEM-FOUND
+008200               MOVE "REMOVE" TO ITM-AUD-OPERATION
+008210               MOVE ITM-NAME OF ITM-ITEM-RECORD TO ITM-AUD-NAME
+008220               MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+008230                   ITM-AUD-OLD-VALUE
+008240               MOVE SPACES TO ITM-AUD-NEW-VALUE
+008250               DELETE ITEMS-FILE
+008260                   INVALID KEY
+008270                       DISPLAY "Unable to remove item"
+008280                   NOT INVALID KEY
+008290                       PERFORM 7000-WRITE-AUDIT-RECORD
+008300                           THRU 7000-EXIT
+008310                       PERFORM 8000-WRITE-JSON-FILE THRU 8000-EXIT
+008320               END-DELETE
+008330           END-IF
+008340           .
+008350 5000-EXIT.
+008360           EXIT.
+008370
+008380*----------------------------------------------------------------
+008390* 5500-SELL-ITEM
+008400*
+008410* Point-of-sale transaction: locates the item by name, checks
+008420* the requested quantity against stock on hand, decrements the
+008430* stock the same way any other field edit does (through
+008440* 4900-REWRITE-ITEM, so it is audited and autosaved), and then
+008450* posts a line to the sales log.
+008460*----------------------------------------------------------------
+008470 5500-SELL-ITEM.
+008480           MOVE 'N' TO ITM-SEARCH-MODE
+008490           PERFORM 6000-SEARCH-RECORD THRU 6000-EXIT
+008500           IF NOT ITEM-FOUND
+008510               GO TO 5500-EXIT
+008520           END-IF
+008530
+008540           DISPLAY "Enter quantity to sell: " NO ADVANCING
+008550           ACCEPT ITM-SELL-QTY-INPUT
+008560           MOVE FUNCTION TEST-NUMVAL(ITM-SELL-QTY-INPUT) TO
+008570               ITM-NUMVAL-CHECK
+008580           IF ITM-NUMVAL-CHECK NOT = 0
+008590               DISPLAY "Invalid quantity"
+008600               GO TO 5500-EXIT
+008610           END-IF
+008620           MOVE FUNCTION NUMVAL(ITM-SELL-QTY-INPUT) TO
+008630               ITM-SELL-QTY
+008640
+008650           IF ITM-SELL-QTY NOT > 0
+008660               DISPLAY "Invalid quantity"
+008670               GO TO 5500-EXIT
+008680           END-IF
+008690
+008700           IF ITM-SELL-QTY > ITM-STOCK OF ITM-SEARCH-INFORMATION
+008710               DISPLAY "Insufficient stock on hand"
+008720               GO TO 5500-EXIT
+008730           END-IF
+008740
+008750           MOVE "SELL" TO ITM-AUD-OPERATION
+008760           MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+008770               ITM-AUD-STOCK-DISP
+008780           MOVE ITM-AUD-STOCK-DISP TO ITM-AUD-OLD-VALUE
+008790           SUBTRACT ITM-SELL-QTY FROM ITM-STOCK OF ITM-ITEM-RECORD
+008800           MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+008810               ITM-AUD-STOCK-DISP
+008820           MOVE ITM-AUD-STOCK-DISP TO ITM-AUD-NEW-VALUE
+008830           PERFORM 4900-REWRITE-ITEM THRU 4900-EXIT
+008840
+008850           PERFORM 5600-POST-SALE THRU 5600-EXIT
+008860           DISPLAY "Sale recorded"
+008870           .
+008880 5500-EXIT.
+008890           EXIT.
+008900
+008910*----------------------------------------------------------------
+008920* 5600-POST-SALE
+008930*
+008940* Appends one line to SALES-FILE for the sale just completed by
+008950* 5500-SELL-ITEM.
+008960*----------------------------------------------------------------
+008970 5600-POST-SALE.
+008980           ACCEPT ITM-SALE-DATE FROM DATE YYYYMMDD
+008990           ACCEPT ITM-SALE-TIME FROM TIME
+009000           MOVE ITM-NAME OF ITM-ITEM-RECORD TO ITM-SALE-NAME
+009010           MOVE ITM-SELL-QTY TO ITM-SALE-QTY
+009020           MOVE ITM-PRICE OF ITM-ITEM-RECORD TO ITM-SALE-PRICE
+009030           COMPUTE ITM-SALE-TOTAL =
+009040               ITM-PRICE OF ITM-ITEM-RECORD * ITM-SELL-QTY
+009050           WRITE ITM-SALES-RECORD
+009060           .
+009070 5600-EXIT.
+009080           EXIT.
+009090
+009100*----------------------------------------------------------------
+009110* Search Record
+009120*
+009130* Direct keyed read against the indexed catalog - by the primary
+009140* name key, or by the SKU alternate key when ITM-SEARCH-MODE says
+009150* so - instead of scanning the whole table one entry at a time.
+009160*----------------------------------------------------------------
+009170 6000-SEARCH-RECORD.
+009180           INITIALIZE ITM-SEARCH-INFORMATION
+009190           MOVE 'N' TO ITM-FOUND-FLAG
+009200
+009210           IF ITM-SEARCH-BY-SKU
+009220               DISPLAY "Enter item SKU: " NO ADVANCING
+009230               ACCEPT ITM-SKU OF ITM-ITEM-RECORD
+009240               READ ITEMS-FILE KEY IS ITM-SKU OF ITM-ITEM-RECORD
+009250                   INVALID KEY
+009260                       DISPLAY "No item with that SKU"
+009270                   NOT INVALID KEY
+009280                       PERFORM 6050-LOAD-SEARCH-INFO
+009290                           THRU 6050-EXIT
+009300               END-READ
+009310           ELSE
+009320               DISPLAY "Enter item name: " NO ADVANCING
+009330               ACCEPT ITM-NAME OF ITM-SEARCH-INFORMATION
+009340               MOVE ITM-NAME OF ITM-SEARCH-INFORMATION TO ITM-NAME
+009350                   OF ITM-ITEM-RECORD
+009360               READ ITEMS-FILE
+009370                   INVALID KEY
+009380                       DISPLAY "No item of that name"
+009390                   NOT INVALID KEY
+009400                       PERFORM 6050-LOAD-SEARCH-INFO
+009410                           THRU 6050-EXIT
+009420               END-READ
+009430           END-IF
+009440           .
+009450 6000-EXIT.
+009460           EXIT.
+009470
+009480 6050-LOAD-SEARCH-INFO.
+009490           MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+009500               ITM-NAME OF ITM-SEARCH-INFORMATION
+009510           MOVE ITM-SKU OF ITM-ITEM-RECORD TO
+009520               ITM-SKU OF ITM-SEARCH-INFORMATION
+009530           MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+009540               ITM-DESC OF ITM-SEARCH-INFORMATION
+009550           MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+009560               ITM-PRICE OF ITM-SEARCH-INFORMATION
+009570           MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+009580               ITM-STOCK OF ITM-SEARCH-INFORMATION
+009590           MOVE ITM-AVAIL OF ITM-ITEM-RECORD TO
+009600               ITM-AVAIL OF ITM-SEARCH-INFORMATION
+009610           MOVE 'Y' TO ITM-FOUND-FLAG
+009620           .
+009630 6050-EXIT.
+009640           EXIT.
+009650
+009660*----------------------------------------------------------------
+009670* 6200-FIND-RECORDS
+009680*
+009690* Scans the whole catalog in key order looking for a partial
+009700* match on name or description, with an optional availability
+009710* filter - unlike 6000-SEARCH-RECORD this does not require the
+009720* exact item name, so it walks the file instead of keying into
+009730* it directly.
+009740*----------------------------------------------------------------
+009750 6200-FIND-RECORDS.
+009760           DISPLAY "Enter text to find (blank for all): "
+009770               NO ADVANCING
+009780           ACCEPT ITM-FIND-TEXT
+009790           DISPLAY "Limit to for-sale items only? [Y/N/blank]: "
+009800               NO ADVANCING
+009810           ACCEPT ITM-FIND-AVAIL-OPTION
+009820
+009830           MOVE LOW-VALUES TO ITM-NAME OF ITM-ITEM-RECORD
+009840           START ITEMS-FILE KEY IS NOT LESS THAN
+009850                   ITM-NAME OF ITM-ITEM-RECORD
+009860               INVALID KEY
+009870                   DISPLAY "No items on file"
+009880                   GO TO 6200-EXIT
+009890           END-START
+009900
+009910           MOVE 0 TO ITM-FIND-MATCH-COUNT
+009920           MOVE 'N' TO ITM-EOF-FLAG
+009930           PERFORM 6210-FIND-NEXT-ITEM THRU 6210-EXIT
+009940               UNTIL ITM-EOF
+009950
+009960           IF ITM-FIND-MATCH-COUNT = 0
+009970               DISPLAY "No items matched"
+009980           END-IF
+009990           .
+010000 6200-EXIT.
+010010           EXIT.
+010020
+010030 6210-FIND-NEXT-ITEM.
+010040           READ ITEMS-FILE NEXT RECORD
+010050               AT END
+010060                   MOVE 'Y' TO ITM-EOF-FLAG
+010070               NOT AT END
+010080                   PERFORM 6220-EVALUATE-CANDIDATE THRU 6220-EXIT
+010090           END-READ
+010100           .
+010110 6210-EXIT.
+010120           EXIT.
+010130
+010140 6220-EVALUATE-CANDIDATE.
+010150           IF ITM-FIND-AVAIL-YES
+010160               IF ITM-AVAIL OF ITM-ITEM-RECORD NOT = 'Y' AND
+010170                       ITM-AVAIL OF ITM-ITEM-RECORD NOT = 'y'
+010180                   GO TO 6220-EXIT
+010190               END-IF
+010200           END-IF
+010210           IF ITM-FIND-AVAIL-NO
+010220               IF ITM-AVAIL OF ITM-ITEM-RECORD = 'Y' OR
+010230                       ITM-AVAIL OF ITM-ITEM-RECORD = 'y'
+010240                   GO TO 6220-EXIT
+010250               END-IF
+010260           END-IF
+010270
+010280           MOVE 'Y' TO ITM-CONTAINS-FLAG
+010290           IF ITM-FIND-TEXT NOT = SPACES
+010300               MOVE 'N' TO ITM-CONTAINS-FLAG
+010310               MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+010320                   ITM-CONTAINS-HAYSTACK
+010330               MOVE ITM-FIND-TEXT TO ITM-CONTAINS-NEEDLE
+010340               PERFORM 6900-CHECK-CONTAINS THRU 6900-EXIT
+010350               IF NOT ITM-CONTAINS-YES
+010360                   MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+010370                       ITM-CONTAINS-HAYSTACK
+010380                   PERFORM 6900-CHECK-CONTAINS THRU 6900-EXIT
+010390               END-IF
+010400           END-IF
+010410
+010420           IF ITM-CONTAINS-YES
+010430               MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+010440                   ITM-NAME OF ITM-SEARCH-INFORMATION
+010450               MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+010460                   ITM-DESC OF ITM-SEARCH-INFORMATION
+010470               MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+010480                   ITM-PRICE OF ITM-SEARCH-INFORMATION
+010490               MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+010500                   ITM-STOCK OF ITM-SEARCH-INFORMATION
+010510               MOVE ITM-AVAIL OF ITM-ITEM-RECORD TO
+010520                   ITM-AVAIL OF ITM-SEARCH-INFORMATION
+010530               DISPLAY "ITEM [" ITM-NAME OF ITM-ITEM-RECORD "]"
+010540               PERFORM 2100-DISPLAY-SEARCHED-ITEM THRU 2100-EXIT
+010550               ADD 1 TO ITM-FIND-MATCH-COUNT
+010560           END-IF
+010570           .
+010580 6220-EXIT.
+010590           EXIT.
+010600
+010610*----------------------------------------------------------------
+010620* 6900-CHECK-CONTAINS
+010630*
+010640* Sets ITM-CONTAINS-FLAG to 'Y' when ITM-CONTAINS-NEEDLE occurs
+010650* anywhere in ITM-CONTAINS-HAYSTACK; both are trimmed of trailing
+010660* spaces first so short search text matches regardless of field
+010670* padding.
+010680*----------------------------------------------------------------
+010690 6900-CHECK-CONTAINS.
+010700           MOVE 'N' TO ITM-CONTAINS-FLAG
+010710
+010720           MOVE 0 TO ITM-CONTAINS-NEEDLE-LEN
+010730           INSPECT ITM-CONTAINS-NEEDLE TALLYING
+010740               ITM-CONTAINS-NEEDLE-LEN FOR TRAILING SPACES
+010750           COMPUTE ITM-CONTAINS-NEEDLE-LEN = 32 -
+010760               ITM-CONTAINS-NEEDLE-LEN
+010770
+010780           MOVE 0 TO ITM-CONTAINS-HAY-LEN
+010790           INSPECT ITM-CONTAINS-HAYSTACK TALLYING
+010800               ITM-CONTAINS-HAY-LEN FOR TRAILING SPACES
+010810           COMPUTE ITM-CONTAINS-HAY-LEN = 128 -
+010820               ITM-CONTAINS-HAY-LEN
+010830
+010840           IF ITM-CONTAINS-NEEDLE-LEN = 0 OR
+010850                   ITM-CONTAINS-NEEDLE-LEN > ITM-CONTAINS-HAY-LEN
+010860               GO TO 6900-EXIT
+010870           END-IF
+010880
+010890           PERFORM 6910-CONTAINS-SCAN THRU 6910-EXIT
+010900               VARYING ITM-CONTAINS-POS FROM 1 BY 1
+010910               UNTIL ITM-CONTAINS-POS >
+010920                       ITM-CONTAINS-HAY-LEN -
+010930                           ITM-CONTAINS-NEEDLE-LEN + 1
+010940                   OR ITM-CONTAINS-YES
+010950           .
+010960 6900-EXIT.
+010970           EXIT.
+010980
+010990 6910-CONTAINS-SCAN.
+011000           IF ITM-CONTAINS-HAYSTACK(ITM-CONTAINS-POS :
+011010                   ITM-CONTAINS-NEEDLE-LEN) =
+011020                   ITM-CONTAINS-NEEDLE(1 :
+011030                       ITM-CONTAINS-NEEDLE-LEN)
+011040               MOVE 'Y' TO ITM-CONTAINS-FLAG
+011050           END-IF
+011060           .
+011070 6910-EXIT.
+011080           EXIT.
+011090
+011100*----------------------------------------------------------------
+011110* 7000-WRITE-AUDIT-RECORD
+011120*
+011130* Stamps the current date/time onto the audit record the caller
+011140* has already populated (operation, name, old/new values) and
+011150* appends it to the audit trail.
+011160*----------------------------------------------------------------
+011170 7000-WRITE-AUDIT-RECORD.
+011180           ACCEPT ITM-AUD-DATE FROM DATE YYYYMMDD
+011190           ACCEPT ITM-AUD-TIME FROM TIME
+011200           WRITE ITM-AUDIT-RECORD
+011210           .
+011220 7000-EXIT.
+011230           EXIT.
+011240
+011250*----------------------------------------------------------------
+011260* 8000-WRITE-JSON-FILE
+011270*
+011280* Mirrors the indexed catalog out to items.json.  Called after
+011290* every add, edit, and remove so items.json is never more than
+011300* one transaction stale, and again at quit for good measure.
+011310* A GENERATE that overflows ITM-JSON-STR or otherwise fails
+011320* leaves ITM-JSON-OK-FLAG set to 'N' (ITEMJSNG.CPY), in which
+011330* case the old items.json is left alone rather than being
+011340* overwritten with a truncated buffer.
+011350*----------------------------------------------------------------
+011360 8000-WRITE-JSON-FILE.
+011370           PERFORM 8200-REBUILD-TABLE-FROM-INDEX THRU 8200-EXIT
+011380           PERFORM 8500-JSON-GENERATE-ITEMS THRU 8500-EXIT
+011390
+011400           IF NOT ITM-JSON-OK
+011410               DISPLAY "Unable to generate items.json - "
+011420                   "catalog file left unchanged"
+011430               GO TO 8000-EXIT
+011440           END-IF
+011450
+011460           OPEN OUTPUT ITEMS-JSON-FILE
+011470           WRITE ITM-JSON-STR
+011480           CLOSE ITEMS-JSON-FILE
+011490           .
+011500 8000-EXIT.
+011510           EXIT.
+011520
+011530*----------------------------------------------------------------
+011540* 8200-REBUILD-TABLE-FROM-INDEX
+011550*
+011560* Rebuilds the in-memory item table from the indexed file so it
+011570* can be handed to JSON GENERATE.  The indexed file is the
+011580* system of record; this table only ever exists to interchange
+011590* with items.json.
+011600*----------------------------------------------------------------
+011610 8200-REBUILD-TABLE-FROM-INDEX.
+011620           INITIALIZE ITM-ITEM-INFORMATION
+011630           MOVE LOW-VALUES TO ITM-NAME OF ITM-ITEM-RECORD
+011640           START ITEMS-FILE KEY IS NOT LESS THAN
+011650                   ITM-NAME OF ITM-ITEM-RECORD
+011660               INVALID KEY
+011670                   GO TO 8200-EXIT
+011680           END-START
+011690
+011700           MOVE 'N' TO ITM-EOF-FLAG
+011710           PERFORM 8210-APPEND-NEXT-ITEM THRU 8210-EXIT
+011720               UNTIL ITM-EOF
+011730           .
+011740 8200-EXIT.
+011750           EXIT.
+011760
+011770 8210-APPEND-NEXT-ITEM.
+011780           READ ITEMS-FILE NEXT RECORD
+011790               AT END
+011800                   MOVE 'Y' TO ITM-EOF-FLAG
+011810               NOT AT END
+011820                   ADD 1 TO
+011830                       ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+011840                   MOVE ITM-NAME OF ITM-ITEM-RECORD TO
+011850                       ITM-NAME OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+011860                           OF ITM-ITEM-INFORMATION)
+011870                   MOVE ITM-SKU OF ITM-ITEM-RECORD TO
+011880                       ITM-SKU OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+011890                           OF ITM-ITEM-INFORMATION)
+011900                   MOVE ITM-DESC OF ITM-ITEM-RECORD TO
+011910                       ITM-DESC OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+011920                           OF ITM-ITEM-INFORMATION)
+011930                   MOVE ITM-PRICE OF ITM-ITEM-RECORD TO
+011940                       ITM-PRICE OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+011950                           OF ITM-ITEM-INFORMATION)
+011960                   MOVE ITM-STOCK OF ITM-ITEM-RECORD TO
+011970                       ITM-STOCK OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+011980                           OF ITM-ITEM-INFORMATION)
+011990                   MOVE ITM-AVAIL OF ITM-ITEM-RECORD TO
+012000                       ITM-AVAIL OF ITM-ITEMS(ITM-NUM-OF-ITEMS
+012010                           OF ITM-ITEM-INFORMATION)
+012020           END-READ
+012030           .
+012040 8210-EXIT.
+012050           EXIT.
+012060
+012070       COPY ITEMJSNG.
+012080       COPY ITEMJSNP.
+012090
+012100*----------------------------------------------------------------
+012110* 9000-WRITE-AND-QUIT
+012120*
+012130* Refreshes items.json one last time and closes the catalog.
+012140*----------------------------------------------------------------
+012150 9000-WRITE-AND-QUIT.
+012160           DISPLAY "Exiting...."
+012170           PERFORM 8000-WRITE-JSON-FILE THRU 8000-EXIT
+012180           CLOSE ITEMS-FILE
+012190           CLOSE AUDIT-FILE
+012200           CLOSE SALES-FILE
+012210           DISPLAY SPACES UPON CRT
+012220           .
+012230 9000-EXIT.
+012240           EXIT.
