@@ -0,0 +1,248 @@
+000100*----------------------------------------------------------------
+000110* RECONCIL
+000120*
+000130* Nightly batch job: reads the physical stock count extract
+000140* (physcount.txt) taken on the warehouse floor and compares each
+000150* line against the catalog in items.json by item name, printing
+000160* a variance report of every item whose physical count does not
+000170* match the stock the system has on file.
+000180*----------------------------------------------------------------
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RECONCIL.
+000210 AUTHOR. STORE-SYSTEMS-GROUP.
+000220 INSTALLATION. RETAIL-OPERATIONS.
+000230 DATE-WRITTEN. 2026-08-09.
+000240 DATE-COMPILED.
+000250*----------------------------------------------------------------
+000260* MODIFICATION HISTORY
+000270*
+000280*  DATE       INIT  DESCRIPTION
+000290*  ---------- ----  -----------------------------------------
+000300*  2026-08-09 dlm   Initial version - nightly physical/system
+000310*                   stock reconciliation report.
+000320*----------------------------------------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360           SELECT ITEMS-JSON-FILE ASSIGN TO ITM-JSON-DSN
+000370               ORGANIZATION IS SEQUENTIAL
+000380               FILE STATUS IS ITM-JSON-STATUS.
+000390
+000400           SELECT PHYSICAL-COUNT-FILE ASSIGN TO ITM-PHYSCNT-DSN
+000410               ORGANIZATION IS SEQUENTIAL
+000420               FILE STATUS IS ITM-PHYSCNT-STATUS.
+000430
+000440           SELECT VARIANCE-REPORT-FILE ASSIGN TO ITM-VARRPT-DSN
+000450               ORGANIZATION IS SEQUENTIAL
+000460               FILE STATUS IS ITM-VARRPT-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500       COPY ITEMJSNF.
+000510
+000520 FD  PHYSICAL-COUNT-FILE.
+000530 01  ITM-PHYSCNT-RECORD.
+000540           05  ITM-PC-NAME                PIC X(32).
+000550           05  FILLER                     PIC X(01).
+000560           05  ITM-PC-COUNT               PIC 9(05).
+000570
+000580 FD  VARIANCE-REPORT-FILE.
+000590 01  ITM-VARRPT-RECORD.
+000600           05  ITM-VAR-NAME               PIC X(32).
+000610           05  FILLER                     PIC X(02) VALUE SPACES.
+000620           05  ITM-VAR-SYS-STOCK          PIC ZZZZ9.
+000630           05  FILLER                     PIC X(02) VALUE SPACES.
+000640           05  ITM-VAR-PHYS-COUNT         PIC ZZZZ9.
+000650           05  FILLER                     PIC X(02) VALUE SPACES.
+000660           05  ITM-VAR-DIFFERENCE         PIC -ZZZZ9.
+000670           05  FILLER                     PIC X(02) VALUE SPACES.
+000680           05  ITM-VAR-REMARK             PIC X(12).
+000690
+000700 WORKING-STORAGE SECTION.
+000710       COPY ITEMFN.
+000720       COPY ITEMTAB.
+000730
+000740 01  ITM-JSON-STATUS            PIC X(02).
+000750 01  ITM-PHYSCNT-STATUS         PIC X(02).
+000760 01  ITM-VARRPT-STATUS          PIC X(02).
+000770 01  ITM-I                      BINARY-SHORT.
+000780 01  ITM-EOF-FLAG               PIC X(01) VALUE 'N'.
+000790           88  ITM-EOF                VALUE 'Y'.
+000800
+000810 01  ITM-MATCH-INDEX            BINARY-SHORT.
+000820 01  ITM-MATCH-FLAG             PIC X(01).
+000830           88  ITM-MATCH-FOUND        VALUE 'Y'.
+000840
+000850 01  ITM-VARIANCE-AMOUNT        BINARY-SHORT.
+000860 01  ITM-VARIANCE-COUNT         BINARY-SHORT VALUE 0.
+000870
+000880 PROCEDURE DIVISION.
+000890
+000900*----------------------------------------------------------------
+000910* 0000-MAINLINE
+000920*----------------------------------------------------------------
+000930 0000-MAINLINE.
+000940           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000950           PERFORM 2000-PROCESS-COUNT-FILE THRU 2000-EXIT
+000960           PERFORM 9000-CLOSE-AND-EXIT THRU 9000-EXIT
+000970           GOBACK
+000980           .
+000990 0000-EXIT.
+001000           EXIT.
+001010
+001020*----------------------------------------------------------------
+001030* 1000-INITIALIZE
+001040*
+001050* Loads the current catalog out of items.json using the same
+001060* JSON PARSE logic the interactive program seeds itself from,
+001070* and opens the physical count extract and the report output.
+001080*----------------------------------------------------------------
+001090 1000-INITIALIZE.
+001100           MOVE 0 TO ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+001110           OPEN INPUT ITEMS-JSON-FILE
+001120           IF ITM-JSON-STATUS NOT = "00"
+001130               DISPLAY "Unable to open items.json - no report"
+001140               GO TO 1000-EXIT
+001150           END-IF
+001160
+001170           INITIALIZE ITM-JSON-STR
+001180           READ ITEMS-JSON-FILE
+001190           IF ITM-JSON-STATUS NOT = "00"
+001200               CLOSE ITEMS-JSON-FILE
+001210               GO TO 1000-EXIT
+001220           END-IF
+001230
+001240           PERFORM 8600-JSON-PARSE-ITEMS THRU 8600-EXIT
+001250           CLOSE ITEMS-JSON-FILE
+001260
+001270           IF NOT ITM-JSON-OK
+001280               DISPLAY "items.json is unreadable - no report"
+001290               GO TO 1000-EXIT
+001300           END-IF
+001310
+001320           OPEN INPUT PHYSICAL-COUNT-FILE
+001330           IF ITM-PHYSCNT-STATUS NOT = "00"
+001340               DISPLAY "Unable to open physical count file"
+001350               GO TO 1000-EXIT
+001360           END-IF
+001370
+001380           OPEN OUTPUT VARIANCE-REPORT-FILE
+001390           MOVE "PHYSICAL/SYSTEM STOCK VARIANCE REPORT" TO
+001400               ITM-VARRPT-RECORD
+001410           WRITE ITM-VARRPT-RECORD
+001420           MOVE SPACES TO ITM-VARRPT-RECORD
+001430           WRITE ITM-VARRPT-RECORD
+001440           MOVE
+001450             "NAME                             SYSTEM PHYS  DIFF"
+001460               TO ITM-VARRPT-RECORD
+001470           WRITE ITM-VARRPT-RECORD
+001480           .
+001490 1000-EXIT.
+001500           EXIT.
+001510
+001520*----------------------------------------------------------------
+001530* 2000-PROCESS-COUNT-FILE
+001540*
+001550* Read-ahead loop over the physical count extract - one line per
+001560* counted item, matched against the catalog table by name.
+001570*----------------------------------------------------------------
+001580 2000-PROCESS-COUNT-FILE.
+001590           IF ITM-JSON-STATUS NOT = "00" OR
+001600                   ITM-PHYSCNT-STATUS NOT = "00"
+001610               GO TO 2000-EXIT
+001620           END-IF
+001630
+001640           MOVE 'N' TO ITM-EOF-FLAG
+001650           READ PHYSICAL-COUNT-FILE
+001660               AT END
+001670                   MOVE 'Y' TO ITM-EOF-FLAG
+001680           END-READ
+001690
+001700           PERFORM 2100-PROCESS-ONE-LINE THRU 2100-EXIT
+001710               UNTIL ITM-EOF
+001720
+001730           IF ITM-VARIANCE-COUNT = 0
+001740               MOVE "No variances found" TO ITM-VARRPT-RECORD
+001750               WRITE ITM-VARRPT-RECORD
+001760           END-IF
+001770           .
+001780 2000-EXIT.
+001790           EXIT.
+001800
+001810 2100-PROCESS-ONE-LINE.
+001820           PERFORM 2200-FIND-ITEM-BY-NAME THRU 2200-EXIT
+001830
+001840           IF NOT ITM-MATCH-FOUND
+001850               MOVE SPACES TO ITM-VARRPT-RECORD
+001860               MOVE ITM-PC-NAME TO ITM-VAR-NAME
+001870               MOVE "NOT ON FILE" TO ITM-VAR-REMARK
+001880               WRITE ITM-VARRPT-RECORD
+001890               ADD 1 TO ITM-VARIANCE-COUNT
+001900           ELSE
+001910               COMPUTE ITM-VARIANCE-AMOUNT =
+001920                   ITM-PC-COUNT -
+001930                       ITM-STOCK OF ITM-ITEMS(ITM-MATCH-INDEX)
+001940               IF ITM-VARIANCE-AMOUNT NOT = 0
+001950                   MOVE SPACES TO ITM-VARRPT-RECORD
+001960                   MOVE ITM-PC-NAME TO ITM-VAR-NAME
+001970                   MOVE ITM-STOCK OF ITM-ITEMS(ITM-MATCH-INDEX)
+001980                       TO ITM-VAR-SYS-STOCK
+001990                   MOVE ITM-PC-COUNT TO ITM-VAR-PHYS-COUNT
+002000                   MOVE ITM-VARIANCE-AMOUNT TO
+002010                       ITM-VAR-DIFFERENCE
+002020                   MOVE "VARIANCE" TO ITM-VAR-REMARK
+002030                   WRITE ITM-VARRPT-RECORD
+002040                   ADD 1 TO ITM-VARIANCE-COUNT
+002050               END-IF
+002060           END-IF
+002070
+002080           READ PHYSICAL-COUNT-FILE
+002090               AT END
+002100                   MOVE 'Y' TO ITM-EOF-FLAG
+002110           END-READ
+002120           .
+002130 2100-EXIT.
+002140           EXIT.
+002150
+002160*----------------------------------------------------------------
+002170* 2200-FIND-ITEM-BY-NAME
+002180*
+002190* Linear scan of the catalog table for the name on the current
+002200* physical count line - the table is small and this program only
+002210* runs once a night, so an indexed lookup isn't worth the extra
+002220* file open.
+002230*----------------------------------------------------------------
+002240 2200-FIND-ITEM-BY-NAME.
+002250           MOVE 'N' TO ITM-MATCH-FLAG
+002260           MOVE 0 TO ITM-MATCH-INDEX
+002270           PERFORM 2210-CHECK-ONE-ITEM THRU 2210-EXIT
+002280               VARYING ITM-I FROM 1 BY 1
+002290               UNTIL ITM-I >
+002300                       ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+002310                   OR ITM-MATCH-FOUND
+002320           .
+002330 2200-EXIT.
+002340           EXIT.
+002350
+002360 2210-CHECK-ONE-ITEM.
+002370           IF ITM-NAME OF ITM-ITEMS(ITM-I) = ITM-PC-NAME
+002380               MOVE 'Y' TO ITM-MATCH-FLAG
+002390               MOVE ITM-I TO ITM-MATCH-INDEX
+002400           END-IF
+002410           .
+002420 2210-EXIT.
+002430           EXIT.
+002440
+002450       COPY ITEMJSNP.
+002460
+002470*----------------------------------------------------------------
+002480* 9000-CLOSE-AND-EXIT
+002490*----------------------------------------------------------------
+002500 9000-CLOSE-AND-EXIT.
+002510           IF ITM-PHYSCNT-STATUS = "00"
+002520               CLOSE PHYSICAL-COUNT-FILE
+002530               CLOSE VARIANCE-REPORT-FILE
+002540           END-IF
+002550           .
+002560 9000-EXIT.
+002570           EXIT.
