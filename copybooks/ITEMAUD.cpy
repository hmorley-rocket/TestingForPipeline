@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000110* ITEMAUD.CPY
+000120*
+000130* Record layout for the catalog audit trail (audit.log).  Every
+000140* add, rename, field edit, and remove against ITEMS-FILE appends
+000150* one of these so a bad price or stock count can be traced back
+000160* to who changed it and what it used to be.
+000170*----------------------------------------------------------------
+000180 01  ITM-AUDIT-RECORD.
+000190           05  ITM-AUD-DATE               PIC X(08).
+000200           05  FILLER                     PIC X(01) VALUE SPACE.
+000210           05  ITM-AUD-TIME               PIC X(08).
+000220           05  FILLER                     PIC X(01) VALUE SPACE.
+000230           05  ITM-AUD-OPERATION          PIC X(08).
+000240           05  FILLER                     PIC X(01) VALUE SPACE.
+000250           05  ITM-AUD-NAME               PIC X(32).
+000260           05  FILLER                     PIC X(01) VALUE SPACE.
+000270           05  ITM-AUD-OLD-VALUE          PIC X(128).
+000280           05  FILLER                     PIC X(01) VALUE SPACE.
+000290           05  ITM-AUD-NEW-VALUE          PIC X(128).
