@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000110* ITEMJSNF.CPY
+000120*
+000130* FD for the items.json interchange file.  COPY into the FILE
+000140* SECTION of any program that reads or writes the catalog's
+000150* JSON export; pair with a SELECT ITEMS-JSON-FILE ASSIGN TO
+000160* ITM-JSON-DSN ORGANIZATION SEQUENTIAL in FILE-CONTROL.
+000170*
+000180* Sized to hold a full-catalog JSON GENERATE, not just a handful
+000190* of items - at roughly 300 bytes/item worst case (32-byte name +
+000200* 14-byte SKU + 128-byte description + price/stock/availability,
+000210* plus JSON key/punctuation overhead) 200,000 bytes covers a
+000220* catalog of several hundred SKUs.  Revisit this width again if
+000230* the store ever needs to carry more than that.
+000240*----------------------------------------------------------------
+000250 FD  ITEMS-JSON-FILE.
+000260 01  ITM-JSON-STR               PIC X(200000).
