@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000110* ITEMREC.CPY
+000120*
+000130* Record layout for the indexed ITEMS-FILE.  ITM-NAME is the
+000140* primary key; ITM-SKU is a unique alternate key so lookups can
+000150* come in by name (typed by a clerk) or by SKU (handed to us by
+000160* a vendor invoice or barcode scanner).  Sized to 14 characters
+000170* so a full UPC-A/EAN-13 barcode fits without truncation.
+000180*----------------------------------------------------------------
+000190 01  ITM-ITEM-RECORD.
+000200           05  ITM-NAME           PIC X(32).
+000210           05  ITM-SKU            PIC X(14).
+000220           05  ITM-DESC           PIC X(128).
+000230           05  ITM-PRICE          PIC 9(05)V99.
+000240           05  ITM-STOCK          BINARY-SHORT.
+000250           05  ITM-AVAIL          PIC X(01).
+000260               88  ITM-FOR-SALE   VALUES 'Y', 'y'.
