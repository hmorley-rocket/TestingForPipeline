@@ -0,0 +1,171 @@
+000100*----------------------------------------------------------------
+000110* ITEMJSNP.CPY
+000120*
+000130* Hand-built JSON reader matching ITEMJSNG.CPY's writer.  COPY
+000140* this in between two paragraph headers (never inside one) - it
+000150* defines standalone paragraphs 8600/8610, called with
+000160* PERFORM 8600-JSON-PARSE-ITEMS THRU 8600-EXIT.
+000170*
+000180* NOTE: this installation's JSON PARSE verb has the same NAME/
+000190* CONVERTING limitations as JSON GENERATE (see ITEMJSNG.CPY), so
+000200* it cannot map the storefront's camelCase keys and booleans back
+000210* onto ITEMTAB.CPY on its own either.  This parses only the exact
+000220* shape ITEMJSNG.CPY writes - it is a fixed-schema reader, not a
+000230* general-purpose JSON parser, and was never meant to be one.
+000240* Revisit this copybook if the catalog ever moves to a JSON
+000250* runtime that implements the full PARSE grammar.
+000260*
+000270* Sets ITM-JSON-OK-FLAG (ITEMFN.CPY) 'Y' only if the buffer
+000280* parsed clean; a failed/partial parse must not be trusted.
+000290*----------------------------------------------------------------
+000300 8600-JSON-PARSE-ITEMS.
+000310           MOVE "N" TO ITM-JSON-OK-FLAG
+000320           MOVE 'N' TO ITM-JSON-TRUNC-FLAG
+000330           INITIALIZE ITM-ITEM-INFORMATION
+000340           MOVE 1 TO ITM-JSON-PTR
+000350
+000360           UNSTRING ITM-JSON-STR DELIMITED BY '"numOfItems":'
+000370               INTO ITM-JSON-DISCARD
+000380               WITH POINTER ITM-JSON-PTR
+000390           END-UNSTRING
+000400           MOVE SPACES TO ITM-JSON-CAPTURE
+000410           UNSTRING ITM-JSON-STR DELIMITED BY ','
+000420               INTO ITM-JSON-CAPTURE
+000430               WITH POINTER ITM-JSON-PTR
+000440           END-UNSTRING
+000450
+000460           IF FUNCTION TEST-NUMVAL(ITM-JSON-CAPTURE) NOT = 0
+000470               GO TO 8600-EXIT
+000480           END-IF
+000490           MOVE FUNCTION NUMVAL(ITM-JSON-CAPTURE) TO
+000500               ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+000510
+000520           UNSTRING ITM-JSON-STR DELIMITED BY '"items":['
+000530               INTO ITM-JSON-DISCARD
+000540               WITH POINTER ITM-JSON-PTR
+000550           END-UNSTRING
+000560
+000570           PERFORM 8610-PARSE-ONE-ITEM-JSON THRU 8610-EXIT
+000580               VARYING ITM-JSON-I FROM 1 BY 1
+000590               UNTIL ITM-JSON-I >
+000600                   ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+000610               OR ITM-JSON-TRUNCATED
+000620
+000630           IF NOT ITM-JSON-TRUNCATED
+000640               MOVE "Y" TO ITM-JSON-OK-FLAG
+000650           END-IF
+000660           .
+000670 8600-EXIT.
+000680           EXIT.
+000690
+000700*----------------------------------------------------------------
+000710* 8610-PARSE-ONE-ITEM-JSON
+000720*
+000730* Pulls one item's six fields out of ITM-JSON-STR starting at
+000740* ITM-JSON-PTR, in the exact order ITEMJSNG.CPY writes them.  A
+000750* bad numeric price/stock value stops the parse (ITM-JSON-TRUNC-
+000760* FLAG) rather than seeding the table with garbage.
+000770*
+000780* The "sku" key is treated as optional: items.json written before
+000790* SKUs existed has no such key, and a blind UNSTRING for it would
+000800* run off the end of the object looking for a delimiter that is
+000810* never there, corrupting every field read after it.  The lookup
+000820* below checks whether "sku" or "description" comes next and only
+000830* consumes a SKU value when it is actually present, defaulting
+000840* ITM-SKU to spaces otherwise so an old catalog still migrates.
+000850*----------------------------------------------------------------
+000860 8610-PARSE-ONE-ITEM-JSON.
+000870           UNSTRING ITM-JSON-STR DELIMITED BY '{"name":"'
+000880               INTO ITM-JSON-DISCARD
+000890               WITH POINTER ITM-JSON-PTR
+000900           END-UNSTRING
+000910           MOVE SPACES TO ITM-JSON-CAPTURE
+000920           UNSTRING ITM-JSON-STR DELIMITED BY '"'
+000930               INTO ITM-JSON-CAPTURE
+000940               WITH POINTER ITM-JSON-PTR
+000950           END-UNSTRING
+000960           MOVE ITM-JSON-CAPTURE TO
+000970               ITM-NAME OF ITM-ITEMS(ITM-JSON-I)
+000980
+000990           MOVE SPACES TO ITM-JSON-DELIM
+001000           UNSTRING ITM-JSON-STR
+001010                   DELIMITED BY ',"sku":"' OR ',"description":"'
+001020               INTO ITM-JSON-DISCARD
+001030               DELIMITER IN ITM-JSON-DELIM
+001040               WITH POINTER ITM-JSON-PTR
+001050           END-UNSTRING
+001060
+001070           IF ITM-JSON-DELIM = ',"sku":"'
+001080               MOVE SPACES TO ITM-JSON-CAPTURE
+001090               UNSTRING ITM-JSON-STR DELIMITED BY '"'
+001100                   INTO ITM-JSON-CAPTURE
+001110                   WITH POINTER ITM-JSON-PTR
+001120               END-UNSTRING
+001130               MOVE ITM-JSON-CAPTURE TO
+001140                   ITM-SKU OF ITM-ITEMS(ITM-JSON-I)
+001150               UNSTRING ITM-JSON-STR
+001160                       DELIMITED BY ',"description":"'
+001170                   INTO ITM-JSON-DISCARD
+001180                   WITH POINTER ITM-JSON-PTR
+001190               END-UNSTRING
+001200           ELSE
+001210               MOVE SPACES TO ITM-SKU OF ITM-ITEMS(ITM-JSON-I)
+001220           END-IF
+001230
+001240           MOVE SPACES TO ITM-JSON-CAPTURE
+001250           UNSTRING ITM-JSON-STR DELIMITED BY '"'
+001260               INTO ITM-JSON-CAPTURE
+001270               WITH POINTER ITM-JSON-PTR
+001280           END-UNSTRING
+001290           MOVE ITM-JSON-CAPTURE TO
+001300               ITM-DESC OF ITM-ITEMS(ITM-JSON-I)
+001310
+001320           UNSTRING ITM-JSON-STR DELIMITED BY ',"price":'
+001330               INTO ITM-JSON-DISCARD
+001340               WITH POINTER ITM-JSON-PTR
+001350           END-UNSTRING
+001360           MOVE SPACES TO ITM-JSON-CAPTURE
+001370           UNSTRING ITM-JSON-STR DELIMITED BY ','
+001380               INTO ITM-JSON-CAPTURE
+001390               WITH POINTER ITM-JSON-PTR
+001400           END-UNSTRING
+001410           IF FUNCTION TEST-NUMVAL(ITM-JSON-CAPTURE) NOT = 0
+001420               MOVE 'Y' TO ITM-JSON-TRUNC-FLAG
+001430               GO TO 8610-EXIT
+001440           END-IF
+001450           MOVE FUNCTION NUMVAL(ITM-JSON-CAPTURE) TO
+001460               ITM-PRICE OF ITM-ITEMS(ITM-JSON-I)
+001470
+001480           UNSTRING ITM-JSON-STR DELIMITED BY '"stock":'
+001490               INTO ITM-JSON-DISCARD
+001500               WITH POINTER ITM-JSON-PTR
+001510           END-UNSTRING
+001520           MOVE SPACES TO ITM-JSON-CAPTURE
+001530           UNSTRING ITM-JSON-STR DELIMITED BY ','
+001540               INTO ITM-JSON-CAPTURE
+001550               WITH POINTER ITM-JSON-PTR
+001560           END-UNSTRING
+001570           IF FUNCTION TEST-NUMVAL(ITM-JSON-CAPTURE) NOT = 0
+001580               MOVE 'Y' TO ITM-JSON-TRUNC-FLAG
+001590               GO TO 8610-EXIT
+001600           END-IF
+001610           MOVE FUNCTION NUMVAL(ITM-JSON-CAPTURE) TO
+001620               ITM-STOCK OF ITM-ITEMS(ITM-JSON-I)
+001630
+001640           UNSTRING ITM-JSON-STR DELIMITED BY '"availability":'
+001650               INTO ITM-JSON-DISCARD
+001660               WITH POINTER ITM-JSON-PTR
+001670           END-UNSTRING
+001680           MOVE SPACES TO ITM-JSON-CAPTURE
+001690           UNSTRING ITM-JSON-STR DELIMITED BY '}'
+001700               INTO ITM-JSON-CAPTURE
+001710               WITH POINTER ITM-JSON-PTR
+001720           END-UNSTRING
+001730           IF ITM-JSON-CAPTURE(1:4) = 'true'
+001740               MOVE 'Y' TO ITM-AVAIL OF ITM-ITEMS(ITM-JSON-I)
+001750           ELSE
+001760               MOVE 'N' TO ITM-AVAIL OF ITM-ITEMS(ITM-JSON-I)
+001770           END-IF
+001780           .
+001790 8610-EXIT.
+001800           EXIT.
