@@ -0,0 +1,41 @@
+000100*----------------------------------------------------------------
+000110* ITEMFN.CPY
+000120*
+000130* Logical dataset names for the item-catalog application.  Kept
+000140* in one place so every program (interactive, batch report,
+000150* CSV transfer, reconciliation) assigns its files the same way.
+000160*----------------------------------------------------------------
+000170 01  ITM-FILE-NAMES.
+000180           05  ITM-ITEMS-DSN      PIC X(20) VALUE "items.dat".
+000190           05  ITM-JSON-DSN       PIC X(20) VALUE "items.json".
+000200           05  ITM-AUDIT-DSN      PIC X(20) VALUE "audit.log".
+000210           05  ITM-SALES-DSN      PIC X(20) VALUE "sales.dat".
+000220           05  ITM-REORDER-DSN    PIC X(20) VALUE "reorder.rpt".
+000230           05  ITM-CSV-DSN        PIC X(20) VALUE "items.csv".
+000240           05  ITM-PHYSCNT-DSN    PIC X(20) VALUE "physcount.txt".
+000250           05  ITM-VARRPT-DSN     PIC X(20) VALUE "variance.rpt".
+000260
+000270*----------------------------------------------------------------
+000280* Set by ITEMJSNG.CPY/ITEMJSNP.CPY's 8500/8600 paragraphs.
+000290* Callers must check ITM-JSON-OK immediately after PERFORMing
+000300* either one - a truncated or malformed buffer must not be
+000310* written or acted on.
+000320*----------------------------------------------------------------
+000330 01  ITM-JSON-OK-FLAG           PIC X(01).
+000340           88  ITM-JSON-OK            VALUE 'Y'.
+000350 01  ITM-JSON-TRUNC-FLAG       PIC X(01).
+000360           88  ITM-JSON-TRUNCATED     VALUE 'Y'.
+000370
+000380*----------------------------------------------------------------
+000390* Working fields for ITEMJSNG.CPY/ITEMJSNP.CPY's hand-built JSON
+000400* reader/writer (see those copybooks for why this is hand-built
+000410* instead of using JSON GENERATE/PARSE directly).
+000420*----------------------------------------------------------------
+000430 01  ITM-JSON-PTR               PIC 9(06) COMP.
+000440 01  ITM-JSON-I                 BINARY-SHORT.
+000450 01  ITM-JSON-COUNT-DISP        PIC ZZZZ9.
+000460 01  ITM-JSON-PRICE-DISP        PIC ZZZZZ9.99.
+000470 01  ITM-JSON-STOCK-DISP        PIC ZZZZ9.
+000480 01  ITM-JSON-DISCARD           PIC X(200000).
+000490 01  ITM-JSON-CAPTURE           PIC X(128).
+000500 01  ITM-JSON-DELIM             PIC X(20).
