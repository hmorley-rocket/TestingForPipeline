@@ -0,0 +1,127 @@
+000100*----------------------------------------------------------------
+000110* ITEMJSNG.CPY
+000120*
+000130* Hand-built JSON writer for the catalog table (ITEMTAB.CPY).
+000140* COPY this in between two paragraph headers (never inside one) -
+000150* it defines standalone paragraphs 8500/8510, called with
+000160* PERFORM 8500-JSON-GENERATE-ITEMS THRU 8500-EXIT.
+000170*
+000180* NOTE: this installation's JSON GENERATE verb will not accept a
+000190* NAME clause on an item subordinate to an OCCURS table, nor a
+000200* CONVERTING clause at all (both are hard syntax errors here), so
+000210* it cannot produce the camelCase keys and boolean values the
+000220* storefront JavaScript expects on its own.  STRING stands in for
+000230* it instead, so the wire format -
+000240*   {"itemInformation":{"numOfItems":N,"items":[
+000250*     {"name":...,"sku":...,"description":...,"price":...,
+000260*      "stock":...,"availability":true|false}, ... ]}}
+000270* - stays exactly what the JS side already parses.  Item text
+000280* fields must not themselves contain a double-quote character;
+000290* the catalog editor does not accept one today, so this is not a
+000300* new restriction.  Revisit this copybook if the catalog ever
+000310* moves to a JSON runtime that implements the full GENERATE
+000320* grammar.
+000330*
+000340* Sets ITM-JSON-OK-FLAG (ITEMFN.CPY) 'Y' only if every field fit
+000350* inside ITM-JSON-STR; a truncated buffer must not be written or
+000360* acted on.
+000370*----------------------------------------------------------------
+000380 8500-JSON-GENERATE-ITEMS.
+000390           MOVE "N" TO ITM-JSON-OK-FLAG
+000400           MOVE 'N' TO ITM-JSON-TRUNC-FLAG
+000410           MOVE SPACES TO ITM-JSON-STR
+000420           MOVE 1 TO ITM-JSON-PTR
+000430           MOVE ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION TO
+000440               ITM-JSON-COUNT-DISP
+000450
+000460           STRING '{"itemInformation":{"numOfItems":'
+000470                       DELIMITED BY SIZE
+000480                   FUNCTION TRIM(ITM-JSON-COUNT-DISP)
+000490                       DELIMITED BY SIZE
+000500                   ',"items":[' DELIMITED BY SIZE
+000510               INTO ITM-JSON-STR
+000520               WITH POINTER ITM-JSON-PTR
+000530               ON OVERFLOW
+000540                   MOVE 'Y' TO ITM-JSON-TRUNC-FLAG
+000550           END-STRING
+000560
+000570           PERFORM 8510-EMIT-ONE-ITEM-JSON THRU 8510-EXIT
+000580               VARYING ITM-JSON-I FROM 1 BY 1
+000590               UNTIL ITM-JSON-I >
+000600                   ITM-NUM-OF-ITEMS OF ITM-ITEM-INFORMATION
+000610
+000620           STRING ']}}' DELIMITED BY SIZE
+000630               INTO ITM-JSON-STR
+000640               WITH POINTER ITM-JSON-PTR
+000650               ON OVERFLOW
+000660                   MOVE 'Y' TO ITM-JSON-TRUNC-FLAG
+000670           END-STRING
+000680
+000690           IF NOT ITM-JSON-TRUNCATED
+000700               MOVE "Y" TO ITM-JSON-OK-FLAG
+000710           END-IF
+000720           .
+000730 8500-EXIT.
+000740           EXIT.
+000750
+000760*----------------------------------------------------------------
+000770* 8510-EMIT-ONE-ITEM-JSON
+000780*
+000790* Appends one item object onto ITM-JSON-STR at ITM-JSON-PTR, with
+000800* a leading comma for every item after the first.
+000810*----------------------------------------------------------------
+000820 8510-EMIT-ONE-ITEM-JSON.
+000830           IF ITM-JSON-I > 1
+000840               STRING ',' DELIMITED BY SIZE
+000850                   INTO ITM-JSON-STR
+000860                   WITH POINTER ITM-JSON-PTR
+000870                   ON OVERFLOW
+000880                       MOVE 'Y' TO ITM-JSON-TRUNC-FLAG
+000890               END-STRING
+000900           END-IF
+000910
+000920           MOVE ITM-PRICE OF ITM-ITEMS(ITM-JSON-I) TO
+000930               ITM-JSON-PRICE-DISP
+000940           MOVE ITM-STOCK OF ITM-ITEMS(ITM-JSON-I) TO
+000950               ITM-JSON-STOCK-DISP
+000960
+000970           STRING '{"name":"' DELIMITED BY SIZE
+000980                   FUNCTION TRIM(ITM-NAME OF
+000990                       ITM-ITEMS(ITM-JSON-I)) DELIMITED BY SIZE
+001000                   '","sku":"' DELIMITED BY SIZE
+001010                   FUNCTION TRIM(ITM-SKU OF
+001020                       ITM-ITEMS(ITM-JSON-I)) DELIMITED BY SIZE
+001030                   '","description":"' DELIMITED BY SIZE
+001040                   FUNCTION TRIM(ITM-DESC OF
+001050                       ITM-ITEMS(ITM-JSON-I)) DELIMITED BY SIZE
+001060                   '","price":' DELIMITED BY SIZE
+001070                   FUNCTION TRIM(ITM-JSON-PRICE-DISP)
+001080                       DELIMITED BY SIZE
+001090                   ',"stock":' DELIMITED BY SIZE
+001100                   FUNCTION TRIM(ITM-JSON-STOCK-DISP)
+001110                       DELIMITED BY SIZE
+001120                   ',"availability":' DELIMITED BY SIZE
+001130               INTO ITM-JSON-STR
+001140               WITH POINTER ITM-JSON-PTR
+001150               ON OVERFLOW
+001160                   MOVE 'Y' TO ITM-JSON-TRUNC-FLAG
+001170           END-STRING
+001180
+001190           IF ITM-FOR-SALE OF ITM-ITEMS(ITM-JSON-I)
+001200               STRING 'true}' DELIMITED BY SIZE
+001210                   INTO ITM-JSON-STR
+001220                   WITH POINTER ITM-JSON-PTR
+001230                   ON OVERFLOW
+001240                       MOVE 'Y' TO ITM-JSON-TRUNC-FLAG
+001250               END-STRING
+001260           ELSE
+001270               STRING 'false}' DELIMITED BY SIZE
+001280                   INTO ITM-JSON-STR
+001290                   WITH POINTER ITM-JSON-PTR
+001300                   ON OVERFLOW
+001310                       MOVE 'Y' TO ITM-JSON-TRUNC-FLAG
+001320               END-STRING
+001330           END-IF
+001340           .
+001350 8510-EXIT.
+001360           EXIT.
