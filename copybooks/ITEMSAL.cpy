@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------------
+000110* ITEMSAL.CPY
+000120*
+000130* Record layout for the point-of-sale transaction log
+000140* (sales.dat).  One record is appended by 5500-SELL-ITEM every
+000150* time an item is sold off the catalog.
+000160*----------------------------------------------------------------
+000170 01  ITM-SALES-RECORD.
+000180           05  ITM-SALE-DATE              PIC X(08).
+000190           05  FILLER                     PIC X(01) VALUE SPACE.
+000200           05  ITM-SALE-TIME              PIC X(08).
+000210           05  FILLER                     PIC X(01) VALUE SPACE.
+000220           05  ITM-SALE-NAME              PIC X(32).
+000230           05  FILLER                     PIC X(01) VALUE SPACE.
+000240           05  ITM-SALE-QTY               PIC 9(05).
+000250           05  FILLER                     PIC X(01) VALUE SPACE.
+000260           05  ITM-SALE-PRICE             PIC 9(05)V99.
+000270           05  FILLER                     PIC X(01) VALUE SPACE.
+000280           05  ITM-SALE-TOTAL             PIC 9(07)V99.
