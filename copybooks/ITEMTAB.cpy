@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000110* ITEMTAB.CPY
+000120*
+000130* In-memory item catalog table.  This is the shape every program
+000140* parses items.json into (via ITEMJSNP.CPY) and generates it back
+000150* out of (via ITEMJSNG.CPY).  The indexed ITEMS-FILE is the
+000160* system of record; this table is the JSON interchange buffer,
+000170* sized generously so day-to-day catalog growth needs no
+000180* recompile.
+000190*----------------------------------------------------------------
+000200 01  ITM-ITEM-INFORMATION.
+000210           05  ITM-NUM-OF-ITEMS   BINARY-SHORT VALUE 0.
+000220           05  ITM-ITEMS OCCURS 0 TO 9999 TIMES
+000230                   DEPENDING ON ITM-NUM-OF-ITEMS.
+000240               10  ITM-NAME       PIC X(32).
+000250               10  ITM-SKU        PIC X(14).
+000260               10  ITM-DESC       PIC X(128).
+000270               10  ITM-PRICE      PIC 9(05)V99.
+000280               10  ITM-STOCK      BINARY-SHORT.
+000290               10  ITM-AVAIL      PIC X(01).
+000300                   88  ITM-FOR-SALE   VALUES 'Y', 'y'.
